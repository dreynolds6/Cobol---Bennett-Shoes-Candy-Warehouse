@@ -5,19 +5,30 @@
       * THIS PROGRAM READS THE INPUT FILE AND WRITES THREE DIFFERENT 
       * TYPES OF OUTPUT FILES: INVENTORY, EMPLOYEE AND ERROR. 
       * 
-      * INPUT WAREHOUSE ID IS CONVERTED USING WAREHOUSE-TABLE IN
-      * WORKING STORAGE WHICH IS DETAILED BELOW:
+      * INPUT WAREHOUSE ID IS CONVERTED USING THE WAREHOUSE-ID-TABLE
+      * IN WORKING STORAGE, WHICH IS LOADED AT 0015-HOUSEKEEPING TIME
+      * FROM THE WAREHOUSE-REF-FILE. THE CURRENT MAPPINGS ARE:
       *    BHAM = B100
       *    HUNT = B200
       *    ANNI = B300
       *    MONT = B400
+      * OPS MAINTAINS THE REFERENCE FILE DIRECTLY SO NEW WAREHOUSES
+      * CAN BE ADDED OR RETIRED WITHOUT A RECOMPILE.
       *
-      * THERE WILL BE NINE OUTPUT FILES:
-      *    1. FOUR INVENTORY FILES, ONE FOR EACH WAREHOUSE ID
-      *    2. FOUR EMPLOYEE FILES, ONE FOR EACH WAREHOUSE ID
-      *    3. ERROR FILE WILL BE WRITTEN, IF WAREHOUSE ID IS NOT FOUND
-      *       IN WAREHOUSE-TABLE TO CONVERT TO THE NEW WAREHOUSE ID
-      *************************************************************** 
+      * THERE WILL BE ELEVEN OUTPUT FILES:
+      *    1. FOUR INVENTORY FILES, ONE FOR EACH OF THE B100-B400
+      *       WAREHOUSE IDS
+      *    2. FOUR EMPLOYEE FILES, ONE FOR EACH OF THE B100-B400
+      *       WAREHOUSE IDS
+      *    3. ONE INVENTORY-OTHER AND ONE EMPLOYEE-OTHER FILE, FOR ANY
+      *       WAREHOUSE ID THAT CONVERTS SUCCESSFULLY BUT IS NOT ONE
+      *       OF THE FOUR ABOVE (E.G. A NEWLY ADDED WAREHOUSE) -- THE
+      *       CONVERTED WAREHOUSE ID IS CARRIED ON EVERY RECORD SO
+      *       THESE CAN BE SPLIT OUT DOWNSTREAM WITHOUT TOUCHING THIS
+      *       PROGRAM
+      *    4. ERROR FILE WILL BE WRITTEN, IF WAREHOUSE ID IS NOT FOUND
+      *       IN WAREHOUSE-ID-TABLE TO CONVERT TO THE NEW WAREHOUSE ID
+      ***************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
@@ -30,6 +41,11 @@
                ASSIGN TO 'PR3FA21-MESS.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT WAREHOUSE-REF-FILE
+               ASSIGN TO 'PR3FA21-WHSE.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WHSE-FILE-STATUS.
+
            SELECT INVENTORY-B100-FILE
                ASSIGN TO 'PR3FA21-INV-B100.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -62,10 +78,35 @@
                ASSIGN TO 'PR3FA21-EMP-B400.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT ERROR-FILE 
+           SELECT INVENTORY-OTHER-FILE
+               ASSIGN TO 'PR3FA21-INV-OTHER.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EMPLOYEE-OTHER-FILE
+               ASSIGN TO 'PR3FA21-EMP-OTHER.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-FILE
                ASSIGN TO 'PR3FA21-ERR.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO 'PR3FA21-EXCEPT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'PR3FA21-CKPT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT ARCHIVE-INVENTORY-FILE
+               ASSIGN TO WS-ARCHIVE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARCHIVE-EMPLOYEE-FILE
+               ASSIGN TO WS-ARCHIVE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -81,6 +122,10 @@
            05  MR-EMPLOYEE-MID-INITIAL      PIC X(01).
            05                               PIC X(02).
            05  MR-HIRE-DATE                 PIC 9(08).
+           05  MR-HIRE-DATE-X REDEFINES MR-HIRE-DATE.
+               10  MR-HD-YEAR               PIC 9(04).
+               10  MR-HD-MONTH              PIC 9(02).
+               10  MR-HD-DAY                PIC 9(02).
            05                               PIC X(25).
            05  MR-CURRENT-YEARLY-SALARY     PIC 9(06)V99.
            05  MR-NUMBER-OF-DEPENDENTS      PIC 9(02).
@@ -96,6 +141,12 @@
                10  MR-NBR-CASES-IN-STOCK    PIC S9(04).
                10  MR-PURCHASE-PRICE        PIC S9(03)V99.
 
+       FD  WAREHOUSE-REF-FILE
+           RECORD CONTAINS 8 CHARACTERS.
+       01  WAREHOUSE-REF-RECORD.
+           05  WR-WAREHOUSE-ID              PIC X(04).
+           05  WR-NEW-WAREHOUSE-ID          PIC X(04).
+
        FD  INVENTORY-B100-FILE
            RECORD CONTAINS 143 CHARACTERS.
        01  INVENTORY-B100-RECORD            PIC X(143).    
@@ -128,31 +179,91 @@
            RECORD CONTAINS 85 CHARACTERS.
        01  EMPLOYEE-B400-RECORD             PIC X(85).            
 
+       FD  INVENTORY-OTHER-FILE
+           RECORD CONTAINS 143 CHARACTERS.
+       01  INVENTORY-OTHER-RECORD           PIC X(143).
+
+       FD  EMPLOYEE-OTHER-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+       01  EMPLOYEE-OTHER-RECORD            PIC X(85).
+
        FD  ERROR-FILE
            RECORD CONTAINS 224 CHARACTERS.
        01  ERROR-RECORD                     PIC X(224).
 
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPTION-RECORD                 PIC X(80).
+
+       FD  ARCHIVE-INVENTORY-FILE
+           RECORD CONTAINS 143 CHARACTERS.
+       01  ARCHIVE-INVENTORY-RECORD         PIC X(143).
+
+       FD  ARCHIVE-EMPLOYEE-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+       01  ARCHIVE-EMPLOYEE-RECORD          PIC X(85).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 17 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CP-WAREHOUSE-ID               PIC X(04).
+           05  CP-EMPLOYEE-ID                PIC X(05).
+           05  CP-RECORD-COUNT               PIC 9(08).
+
        WORKING-STORAGE SECTION.
 
        01  WS-FIELDS.
            05  WS-EOF                       PIC X       VALUE 'N'.
+           05  WS-WHSE-EOF                  PIC X       VALUE 'N'.
            05  WS-WAREHOUSE-ID              PIC X(04)   VALUE SPACES.
+           05  WS-WAREHOUSE-FOUND-SW        PIC X       VALUE 'N'.
+               88  WAREHOUSE-FOUND                      VALUE 'Y'.
+               88  WAREHOUSE-NOT-FOUND                  VALUE 'N'.
            05  SUB                          PIC 9(02)   VALUE ZERO.
+           05  WS-WAREHOUSE-COUNT           PIC 9(02)   VALUE ZERO.
+           05  WS-WHSE-FILE-STATUS          PIC X(02)   VALUE SPACES.
+
+      ***********************TABLE**********************************
+      * CHECKPOINT/RESTART FIELDS -- SUPPORT RESUMING A JOB THAT
+      * ABENDED PARTWAY THROUGH A LARGE MESS-FILE INSTEAD OF
+      * REPROCESSING THE WHOLE FILE FROM THE TOP
+      **************************************************************
+           05  WS-CKPT-FILE-STATUS          PIC X(02)   VALUE SPACES.
+           05  WS-RESTART-SW                PIC X       VALUE 'N'.
+               88  RESTART-MODE                         VALUE 'Y'.
+               88  FRESH-RUN                             VALUE 'N'.
+           05  WS-SKIP-SW                   PIC X       VALUE 'N'.
+               88  SKIPPING-TO-CHECKPOINT               VALUE 'Y'.
+           05  WS-CKPT-WAREHOUSE-ID         PIC X(04)   VALUE SPACES.
+           05  WS-CKPT-EMPLOYEE-ID          PIC X(05)   VALUE SPACES.
+           05  WS-RECORD-COUNT              PIC 9(08)   VALUE ZERO.
+           05  WS-CKPT-INTERVAL             PIC 9(04)   VALUE 0100.
+           05  WS-CKPT-TALLY                PIC 9(04)   VALUE ZERO.
 
       ***********************TABLE**********************************
-      * VALUE OF MESS WAREHOUSE ID AND THE NEW WAREHOUSE ID
+      * DATED-ARCHIVE FIELDS -- SUPPORT WRITING A DATE-STAMPED COPY
+      * OF EACH OUTPUT FILE FOR AUDIT PURPOSES AT END OF JOB
       **************************************************************
-       01  WAREHOUSE-TEXT.
-           05  PIC X(08) VALUE 'BHAMB100'.
-           05  PIC X(08) VALUE 'HUNTB200'.
-           05  PIC X(08) VALUE 'ANNIB300'.
-           05  PIC X(08) VALUE 'MONTB400'.
-
-       01  WAREHOUSE-TABLE REDEFINES WAREHOUSE-TEXT.
-           05  WAREHOUSE-ID-TABLE           OCCURS 4 TIMES.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR                  PIC 9(04).
+               10  WS-MONTH                 PIC 9(02).
+               10  WS-DAY                   PIC 9(02).
+           05  WS-ARCHIVE-FILE-NAME         PIC X(40)   VALUE SPACES.
+           05  WS-ARCHIVE-EOF-SW            PIC X       VALUE 'N'.
+               88  ARCHIVE-EOF                          VALUE 'Y'.
+
+      ***********************TABLE**********************************
+      * WAREHOUSE ID CONVERSION TABLE, LOADED FROM WAREHOUSE-REF-FILE
+      * AT 0015-HOUSEKEEPING TIME SO OPS CAN ADD OR RETIRE WAREHOUSE
+      * MAPPINGS WITHOUT A RECOMPILE. TABLE CAN HOLD UP TO 20 ENTRIES.
+      **************************************************************
+       01  WAREHOUSE-ID-TABLE.
+           05  WT-ENTRY OCCURS 1 TO 20 TIMES
+                  DEPENDING ON WS-WAREHOUSE-COUNT
+                  INDEXED BY WT-IDX.
                10  WT-WAREHOUSE-ID          PIC X(04).
                10  WT-NEW-WAREHOUSE-ID      PIC X(04).
- 
+
       *********      OUTPUT AREA        *********
        01  INVENTORY-RECORD.
            05  IR-WAREHOUSE-ID              PIC X(04).
@@ -165,6 +276,24 @@
                10  IR-NBR-CASES-IN-STOCK    PIC 9(04).
                10  IR-PURCHASE-PRICE        PIC 9(03)V99.
 
+      ***********************TABLE**********************************
+      * EXCEPTION RECORD LAYOUT -- RECORD ID, FIELD IN ERROR AND
+      * THE REASON, WRITTEN TO EXCEPTION-FILE BY 0250-VALIDATE-
+      * MESS-RECORD
+      **************************************************************
+       01  EXCEPTION-LINE.
+           05  EL-WAREHOUSE-ID              PIC X(04).
+           05                               PIC X(01) VALUE SPACE.
+           05  EL-EMPLOYEE-ID               PIC X(05).
+           05                               PIC X(01) VALUE SPACE.
+           05  EL-FIELD-NAME                PIC X(20).
+           05                               PIC X(01) VALUE SPACE.
+           05  EL-REASON                    PIC X(40).
+
+       01  EXCEPTION-FIELDS.
+           05  EX-FIELD-NAME                PIC X(20) VALUE SPACES.
+           05  EX-REASON                    PIC X(40) VALUE SPACES.
+
        01  EMPLOYEE-RECORD.
            05  ER-WAREHOUSE-ID              PIC X(04).
            05  ER-EMPLOYEE-ID               PIC X(05).
@@ -193,16 +322,110 @@
 
        0015-HOUSEKEEPING.
 
-           OPEN INPUT MESS-FILE
-               OUTPUT INVENTORY-B100-FILE 
-                      INVENTORY-B200-FILE 
-                      INVENTORY-B300-FILE 
-                      INVENTORY-B400-FILE 
-                      EMPLOYEE-B100-FILE
-                      EMPLOYEE-B200-FILE 
-                      EMPLOYEE-B300-FILE 
-                      EMPLOYEE-B400-FILE 
-                      ERROR-FILE 
+           PERFORM 0020-LOAD-WAREHOUSE-TABLE
+           PERFORM 0025-CHECK-FOR-RESTART
+
+           IF RESTART-MODE
+              MOVE 'Y'                   TO WS-SKIP-SW
+              OPEN INPUT MESS-FILE
+                  EXTEND INVENTORY-B100-FILE
+                         INVENTORY-B200-FILE
+                         INVENTORY-B300-FILE
+                         INVENTORY-B400-FILE
+                         EMPLOYEE-B100-FILE
+                         EMPLOYEE-B200-FILE
+                         EMPLOYEE-B300-FILE
+                         EMPLOYEE-B400-FILE
+                         INVENTORY-OTHER-FILE
+                         EMPLOYEE-OTHER-FILE
+                         ERROR-FILE
+                         EXCEPTION-FILE
+           ELSE
+              OPEN INPUT MESS-FILE
+                  OUTPUT INVENTORY-B100-FILE
+                         INVENTORY-B200-FILE
+                         INVENTORY-B300-FILE
+                         INVENTORY-B400-FILE
+                         EMPLOYEE-B100-FILE
+                         EMPLOYEE-B200-FILE
+                         EMPLOYEE-B300-FILE
+                         EMPLOYEE-B400-FILE
+                         INVENTORY-OTHER-FILE
+                         EMPLOYEE-OTHER-FILE
+                         ERROR-FILE
+                         EXCEPTION-FILE
+           END-IF
+           .
+
+       0025-CHECK-FOR-RESTART.
+      *************************************************************
+      * A CHECKPOINT LEFT BEHIND BY A PRIOR RUN THAT DID NOT REACH
+      * 0900-EOF-ROUTINE MEANS THIS RUN SHOULD RESTART MID-FILE
+      * INSTEAD OF STARTING CLEAN
+      *************************************************************
+
+           MOVE 'N'                      TO WS-RESTART-SW
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CKPT-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE
+                  AT END
+                      MOVE 'N'           TO WS-RESTART-SW
+                  NOT AT END
+                      MOVE 'Y'           TO WS-RESTART-SW
+                      MOVE CP-WAREHOUSE-ID TO WS-CKPT-WAREHOUSE-ID
+                      MOVE CP-EMPLOYEE-ID  TO WS-CKPT-EMPLOYEE-ID
+                      MOVE CP-RECORD-COUNT TO WS-RECORD-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       0020-LOAD-WAREHOUSE-TABLE.
+      *************************************************************
+      * LOAD THE WAREHOUSE ID CONVERSION TABLE FROM WAREHOUSE-REF-
+      * FILE SO OPS CAN MAINTAIN WAREHOUSE MAPPINGS WITHOUT A
+      * RECOMPILE OF THIS PROGRAM
+      *************************************************************
+
+           OPEN INPUT WAREHOUSE-REF-FILE
+
+           IF WS-WHSE-FILE-STATUS NOT = '00'
+              DISPLAY 'PR3FA21: UNABLE TO OPEN WAREHOUSE-REF-FILE -- '
+                 'FILE STATUS ' WS-WHSE-FILE-STATUS
+              DISPLAY 'PR3FA21: JOB TERMINATED -- NO WAREHOUSE ID '
+                 'MAPPINGS AVAILABLE'
+              STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-WHSE-EOF = 'Y'
+               READ WAREHOUSE-REF-FILE
+                   AT END
+                       MOVE 'Y'          TO WS-WHSE-EOF
+                   NOT AT END
+                       PERFORM 0022-ADD-WAREHOUSE-ENTRY
+               END-READ
+           END-PERFORM
+
+           CLOSE WAREHOUSE-REF-FILE
+           .
+
+       0022-ADD-WAREHOUSE-ENTRY.
+      *************************************************************
+      * ADD ONE ENTRY TO THE IN-MEMORY WAREHOUSE-ID-TABLE
+      *************************************************************
+
+           IF WS-WAREHOUSE-COUNT < 20
+              ADD 1                      TO WS-WAREHOUSE-COUNT
+              MOVE WR-WAREHOUSE-ID
+                   TO WT-WAREHOUSE-ID(WS-WAREHOUSE-COUNT)
+              MOVE WR-NEW-WAREHOUSE-ID
+                   TO WT-NEW-WAREHOUSE-ID(WS-WAREHOUSE-COUNT)
+           ELSE
+              DISPLAY 'PR3FA21: WAREHOUSE-REF-FILE HAS MORE THAN 20 '
+                 'ENTRIES -- EXTRA ENTRIES IGNORED'
+           END-IF
            .
 
        0100-READ-MESS-FILE.
@@ -211,15 +434,62 @@
       *************************************************************
 
            PERFORM UNTIL WS-EOF = 'Y'
-               READ MESS-FILE 
+               READ MESS-FILE
                    AT END
                        MOVE 'Y'          TO WS-EOF
                    NOT AT END
-                       PERFORM 0200-PROCESS-MESS 
+                       IF SKIPPING-TO-CHECKPOINT
+                          PERFORM 0110-CHECK-SKIP-RECORD
+                       ELSE
+                          PERFORM 0200-PROCESS-MESS
+                          PERFORM 0120-UPDATE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
            .
 
+       0110-CHECK-SKIP-RECORD.
+      *************************************************************
+      * ON RESTART, READ AND DISCARD MESS-FILE RECORDS UNTIL THE
+      * RECORD MATCHING THE LAST CHECKPOINT IS PASSED, THEN RESUME
+      * NORMAL PROCESSING WITH THE NEXT RECORD
+      *************************************************************
+
+           IF MR-WAREHOUSE-ID = WS-CKPT-WAREHOUSE-ID
+              AND MR-EMPLOYEE-ID = WS-CKPT-EMPLOYEE-ID
+                 MOVE 'N'                TO WS-SKIP-SW
+           END-IF
+           .
+
+       0120-UPDATE-CHECKPOINT.
+      *************************************************************
+      * TRACK HOW MANY MESS-FILE RECORDS HAVE BEEN PROCESSED AND
+      * WRITE A CHECKPOINT EVERY WS-CKPT-INTERVAL RECORDS
+      *************************************************************
+
+           ADD 1                         TO WS-RECORD-COUNT
+           ADD 1                         TO WS-CKPT-TALLY
+
+           IF WS-CKPT-TALLY >= WS-CKPT-INTERVAL
+              PERFORM 0130-WRITE-CHECKPOINT
+              MOVE ZERO                  TO WS-CKPT-TALLY
+           END-IF
+           .
+
+       0130-WRITE-CHECKPOINT.
+      *************************************************************
+      * WRITE THE LAST WAREHOUSE ID/EMPLOYEE ID PROCESSED AND THE
+      * RUNNING RECORD COUNT TO CHECKPOINT-FILE
+      *************************************************************
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE MR-WAREHOUSE-ID          TO CP-WAREHOUSE-ID
+           MOVE MR-EMPLOYEE-ID           TO CP-EMPLOYEE-ID
+           MOVE WS-RECORD-COUNT          TO CP-RECORD-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
        0200-PROCESS-MESS.
       *************************************************************
       * PROCESS INCOMING MESS FILE CONVERTING WAREHOUSE ID TO THE 
@@ -227,32 +497,43 @@
       * NEW FILE TO WRITE OR IF INVALID, WRITE ERROR FILE
       *************************************************************
            
+           MOVE 'N'                      TO WS-WAREHOUSE-FOUND-SW
+
            PERFORM 0220-CHECK-WAREHOUSE-ID VARYING SUB FROM 1 BY 1
-              UNTIL SUB > 4
-           
+              UNTIL SUB > WS-WAREHOUSE-COUNT
+
+           PERFORM 0250-VALIDATE-MESS-RECORD
+
            EVALUATE WS-WAREHOUSE-ID
               WHEN 'B100'
-                 PERFORM 0300-BUILD-INVENTORY-FILE                 
+                 PERFORM 0300-BUILD-INVENTORY-FILE
                  PERFORM 0700-WRITE-IR100-FILE
                  PERFORM 0400-BUILD-EMPLOYEE-FILE
                  PERFORM 0800-WRITE-ER100-FILE
               WHEN 'B200'
-                 PERFORM 0300-BUILD-INVENTORY-FILE                 
+                 PERFORM 0300-BUILD-INVENTORY-FILE
                  PERFORM 0720-WRITE-IR200-FILE
                  PERFORM 0400-BUILD-EMPLOYEE-FILE
                  PERFORM 0820-WRITE-ER200-FILE
               WHEN 'B300'
-                 PERFORM 0300-BUILD-INVENTORY-FILE                 
+                 PERFORM 0300-BUILD-INVENTORY-FILE
                  PERFORM 0730-WRITE-IR300-FILE
                  PERFORM 0400-BUILD-EMPLOYEE-FILE
                  PERFORM 0830-WRITE-ER300-FILE
               WHEN 'B400'
-                 PERFORM 0300-BUILD-INVENTORY-FILE                 
+                 PERFORM 0300-BUILD-INVENTORY-FILE
                  PERFORM 0740-WRITE-IR400-FILE
                  PERFORM 0400-BUILD-EMPLOYEE-FILE
-                 PERFORM 0840-WRITE-ER400-FILE    
-              WHEN OTHER 
-                 PERFORM 0600-WRITE-ERROR-FILE                      
+                 PERFORM 0840-WRITE-ER400-FILE
+              WHEN OTHER
+                 IF WAREHOUSE-FOUND
+                    PERFORM 0300-BUILD-INVENTORY-FILE
+                    PERFORM 0750-WRITE-IROTHER-FILE
+                    PERFORM 0400-BUILD-EMPLOYEE-FILE
+                    PERFORM 0850-WRITE-EROTHER-FILE
+                 ELSE
+                    PERFORM 0600-WRITE-ERROR-FILE
+                 END-IF
            END-EVALUATE
 
            .
@@ -260,18 +541,124 @@
        0220-CHECK-WAREHOUSE-ID.
       *************************************************************
       * CONVERT WAREHOUSE ID TO NEW WAREHOUSE ID BASED ON DATA IN
-      * WAREHOUSE-TABLE IN WORKING STORAGE
+      * THE WAREHOUSE-ID-TABLE LOADED FROM WAREHOUSE-REF-FILE
       *************************************************************
 
            IF MR-WAREHOUSE-ID = WT-WAREHOUSE-ID(SUB)
               MOVE WT-NEW-WAREHOUSE-ID(SUB) TO WS-WAREHOUSE-ID
-              MOVE 4                        TO SUB
-           ELSE 
+              MOVE 'Y'                      TO WS-WAREHOUSE-FOUND-SW
+              MOVE WS-WAREHOUSE-COUNT       TO SUB
+           ELSE
               MOVE MR-WAREHOUSE-ID          TO WS-WAREHOUSE-ID
            END-IF
 
            .
 
+       0250-VALIDATE-MESS-RECORD.
+      *************************************************************
+      * VALIDATE THE INCOMING MESS RECORD BEYOND THE WAREHOUSE ID
+      * AND WRITE ANY FIELD-LEVEL PROBLEMS TO EXCEPTION-FILE. BAD
+      * DATA STILL FLOWS TO THE NORMAL OUTPUT FILES -- THIS IS A
+      * REPORT-ONLY PASS SO FEED PROBLEMS CAN BE CAUGHT EARLY
+      *************************************************************
+
+           PERFORM 0252-VALIDATE-HIRE-DATE
+           PERFORM 0254-VALIDATE-SALARY
+           PERFORM 0256-VALIDATE-HEALTH-COST
+           PERFORM 0260-VALIDATE-CANDY-DATA
+              VARYING SUB FROM 1 BY 1
+                 UNTIL SUB > 5
+
+           .
+
+       0252-VALIDATE-HIRE-DATE.
+      *************************************************************
+      * HIRE DATE MUST BE NUMERIC WITH A REASONABLE YEAR, A MONTH
+      * OF 01-12 AND A DAY OF 01-31
+      *************************************************************
+
+           IF MR-HIRE-DATE NOT NUMERIC
+              OR MR-HD-YEAR  < 1900 OR MR-HD-YEAR  > 2099
+              OR MR-HD-MONTH < 1    OR MR-HD-MONTH > 12
+              OR MR-HD-DAY   < 1    OR MR-HD-DAY   > 31
+                 MOVE 'HIRE DATE'          TO EX-FIELD-NAME
+                 MOVE 'INVALID OR UNREASONABLE DATE'
+                                           TO EX-REASON
+                 PERFORM 0270-WRITE-EXCEPTION-RECORD
+           END-IF
+
+           .
+
+       0254-VALIDATE-SALARY.
+      *************************************************************
+      * CURRENT YEARLY SALARY MUST BE NUMERIC AND GREATER THAN ZERO
+      *************************************************************
+
+           IF MR-CURRENT-YEARLY-SALARY NOT NUMERIC
+              OR MR-CURRENT-YEARLY-SALARY = ZERO
+                 MOVE 'CURRENT SALARY'     TO EX-FIELD-NAME
+                 MOVE 'NOT NUMERIC OR ZERO'
+                                           TO EX-REASON
+                 PERFORM 0270-WRITE-EXCEPTION-RECORD
+           END-IF
+
+           .
+
+       0256-VALIDATE-HEALTH-COST.
+      *************************************************************
+      * HEALTH INSURANCE COST MUST BE NUMERIC
+      *************************************************************
+
+           IF MR-HEALTH-INS-COST NOT NUMERIC
+              MOVE 'HEALTH INS COST'       TO EX-FIELD-NAME
+              MOVE 'NOT NUMERIC'           TO EX-REASON
+              PERFORM 0270-WRITE-EXCEPTION-RECORD
+           END-IF
+
+           .
+
+       0260-VALIDATE-CANDY-DATA.
+      *************************************************************
+      * CASES IN STOCK AND PURCHASE PRICE MUST BE NUMERIC AND
+      * MUST NOT BE NEGATIVE FOR EACH CANDY ARRAY ENTRY -- AN UNUSED
+      * CANDY SLOT (BLANK NAME) IS NORMAL, EXPECTED DATA AND MUST BE
+      * SKIPPED RATHER THAN VALIDATED
+      *************************************************************
+
+           IF MR-CANDY-NAME(SUB) NOT = SPACES
+              IF MR-NBR-CASES-IN-STOCK(SUB) NOT NUMERIC
+                 OR MR-NBR-CASES-IN-STOCK(SUB) < ZERO
+                    MOVE 'CASES IN STOCK'     TO EX-FIELD-NAME
+                    MOVE 'NEGATIVE, BLANK OR NOT NUMERIC'
+                                              TO EX-REASON
+                    PERFORM 0270-WRITE-EXCEPTION-RECORD
+              END-IF
+
+              IF MR-PURCHASE-PRICE(SUB) NOT NUMERIC
+                 OR MR-PURCHASE-PRICE(SUB) < ZERO
+                    MOVE 'PURCHASE PRICE'     TO EX-FIELD-NAME
+                    MOVE 'NEGATIVE, BLANK OR NOT NUMERIC'
+                                              TO EX-REASON
+                    PERFORM 0270-WRITE-EXCEPTION-RECORD
+              END-IF
+           END-IF
+
+           .
+
+       0270-WRITE-EXCEPTION-RECORD.
+      *************************************************************
+      * WRITE ONE LINE TO THE EXCEPTIONS REPORT FOR THE FIELD AND
+      * REASON SET UP BY THE CALLING VALIDATION PARAGRAPH
+      *************************************************************
+
+           MOVE MR-WAREHOUSE-ID          TO EL-WAREHOUSE-ID
+           MOVE MR-EMPLOYEE-ID           TO EL-EMPLOYEE-ID
+           MOVE EX-FIELD-NAME            TO EL-FIELD-NAME
+           MOVE EX-REASON                TO EL-REASON
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-LINE
+
+           .
+
        0300-BUILD-INVENTORY-FILE.
       *************************************************************
       * BUILD NEW INVENTORY FILE FROM THE ORIGINAL MESS FILE
@@ -362,6 +749,14 @@
 
            WRITE INVENTORY-B400-RECORD FROM INVENTORY-RECORD.
 
+        0750-WRITE-IROTHER-FILE.
+      *************************************************************
+      * WRITE INVENTORY-OTHER FILE FOR ANY WAREHOUSE ID THAT
+      * CONVERTS SUCCESSFULLY BUT IS NOT ONE OF B100-B400
+      *************************************************************
+
+           WRITE INVENTORY-OTHER-RECORD FROM INVENTORY-RECORD.
+
         0800-WRITE-ER100-FILE.
       *************************************************************
       * WRITE B100 WAREHOUSE ID EMPLOYEE FILE
@@ -390,21 +785,364 @@
       
            WRITE EMPLOYEE-B400-RECORD FROM EMPLOYEE-RECORD.
 
+        0850-WRITE-EROTHER-FILE.
+      *************************************************************
+      * WRITE EMPLOYEE-OTHER FILE FOR ANY WAREHOUSE ID THAT
+      * CONVERTS SUCCESSFULLY BUT IS NOT ONE OF B100-B400
+      *************************************************************
+
+           WRITE EMPLOYEE-OTHER-RECORD FROM EMPLOYEE-RECORD.
+
        0900-EOF-ROUTINE.
 
+           IF SKIPPING-TO-CHECKPOINT
+              DISPLAY 'PR3FA21: RESTART CHECKPOINT WAREHOUSE/EMPLOYEE '
+                 'ID WAS NEVER MATCHED IN MESS-FILE'
+              DISPLAY 'PR3FA21: NO RECORDS WERE PROCESSED THIS RUN -- '
+                 'CHECKPOINT LEFT INTACT FOR INVESTIGATION'
+           END-IF
+
       * CLOSE FILES
            CLOSE MESS-FILE
-                 INVENTORY-B100-FILE 
-                 INVENTORY-B200-FILE 
-                 INVENTORY-B300-FILE 
-                 INVENTORY-B400-FILE 
+                 INVENTORY-B100-FILE
+                 INVENTORY-B200-FILE
+                 INVENTORY-B300-FILE
+                 INVENTORY-B400-FILE
                  EMPLOYEE-B100-FILE
-                 EMPLOYEE-B200-FILE 
-                 EMPLOYEE-B300-FILE 
-                 EMPLOYEE-B400-FILE 
+                 EMPLOYEE-B200-FILE
+                 EMPLOYEE-B300-FILE
+                 EMPLOYEE-B400-FILE
+                 INVENTORY-OTHER-FILE
+                 EMPLOYEE-OTHER-FILE
                  ERROR-FILE
+                 EXCEPTION-FILE
+
+           IF NOT SKIPPING-TO-CHECKPOINT
+              PERFORM 0950-CLEAR-CHECKPOINT
+              PERFORM 0960-ARCHIVE-OUTPUT-FILES
+           END-IF
 
            STOP RUN
            .
 
+       0950-CLEAR-CHECKPOINT.
+      *************************************************************
+      * THE MESS-FILE WAS PROCESSED THROUGH TO END OF FILE, SO
+      * CLEAR THE CHECKPOINT -- THE NEXT RUN SHOULD START CLEAN
+      *************************************************************
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+       0960-ARCHIVE-OUTPUT-FILES.
+      *************************************************************
+      * WRITE A DATE-STAMPED COPY OF EACH WAREHOUSE OUTPUT FILE TO
+      * SUPPORT AUDIT REVIEW OF WHAT A GIVEN RUN PRODUCED
+      *************************************************************
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           PERFORM 0961-ARCHIVE-INVENTORY-B100
+           PERFORM 0962-ARCHIVE-INVENTORY-B200
+           PERFORM 0963-ARCHIVE-INVENTORY-B300
+           PERFORM 0964-ARCHIVE-INVENTORY-B400
+           PERFORM 0965-ARCHIVE-EMPLOYEE-B100
+           PERFORM 0966-ARCHIVE-EMPLOYEE-B200
+           PERFORM 0967-ARCHIVE-EMPLOYEE-B300
+           PERFORM 0968-ARCHIVE-EMPLOYEE-B400
+           PERFORM 0969-ARCHIVE-INVENTORY-OTHER
+           PERFORM 0970-ARCHIVE-EMPLOYEE-OTHER
+           .
+
+       0961-ARCHIVE-INVENTORY-B100.
+
+           MOVE SPACES                  TO WS-ARCHIVE-FILE-NAME
+
+           STRING 'PR3FA21-INV-B100-' DELIMITED BY SIZE
+                  WS-YEAR                  DELIMITED BY SIZE
+                  WS-MONTH                 DELIMITED BY SIZE
+                  WS-DAY                   DELIMITED BY SIZE
+                  '.txt'                   DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILE-NAME
+
+           MOVE 'N'                        TO WS-ARCHIVE-EOF-SW
+           OPEN INPUT  INVENTORY-B100-FILE
+           OPEN OUTPUT ARCHIVE-INVENTORY-FILE
+
+           PERFORM UNTIL ARCHIVE-EOF
+               READ INVENTORY-B100-FILE
+                   AT END
+                       MOVE 'Y'             TO WS-ARCHIVE-EOF-SW
+                   NOT AT END
+                       WRITE ARCHIVE-INVENTORY-RECORD
+                           FROM INVENTORY-B100-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE INVENTORY-B100-FILE
+                 ARCHIVE-INVENTORY-FILE
+           .
+
+       0962-ARCHIVE-INVENTORY-B200.
+
+           MOVE SPACES                  TO WS-ARCHIVE-FILE-NAME
+
+           STRING 'PR3FA21-INV-B200-' DELIMITED BY SIZE
+                  WS-YEAR                  DELIMITED BY SIZE
+                  WS-MONTH                 DELIMITED BY SIZE
+                  WS-DAY                   DELIMITED BY SIZE
+                  '.txt'                   DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILE-NAME
+
+           MOVE 'N'                        TO WS-ARCHIVE-EOF-SW
+           OPEN INPUT  INVENTORY-B200-FILE
+           OPEN OUTPUT ARCHIVE-INVENTORY-FILE
+
+           PERFORM UNTIL ARCHIVE-EOF
+               READ INVENTORY-B200-FILE
+                   AT END
+                       MOVE 'Y'             TO WS-ARCHIVE-EOF-SW
+                   NOT AT END
+                       WRITE ARCHIVE-INVENTORY-RECORD
+                           FROM INVENTORY-B200-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE INVENTORY-B200-FILE
+                 ARCHIVE-INVENTORY-FILE
+           .
+
+       0963-ARCHIVE-INVENTORY-B300.
+
+           MOVE SPACES                  TO WS-ARCHIVE-FILE-NAME
+
+           STRING 'PR3FA21-INV-B300-' DELIMITED BY SIZE
+                  WS-YEAR                  DELIMITED BY SIZE
+                  WS-MONTH                 DELIMITED BY SIZE
+                  WS-DAY                   DELIMITED BY SIZE
+                  '.txt'                   DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILE-NAME
+
+           MOVE 'N'                        TO WS-ARCHIVE-EOF-SW
+           OPEN INPUT  INVENTORY-B300-FILE
+           OPEN OUTPUT ARCHIVE-INVENTORY-FILE
+
+           PERFORM UNTIL ARCHIVE-EOF
+               READ INVENTORY-B300-FILE
+                   AT END
+                       MOVE 'Y'             TO WS-ARCHIVE-EOF-SW
+                   NOT AT END
+                       WRITE ARCHIVE-INVENTORY-RECORD
+                           FROM INVENTORY-B300-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE INVENTORY-B300-FILE
+                 ARCHIVE-INVENTORY-FILE
+           .
+
+       0964-ARCHIVE-INVENTORY-B400.
+
+           MOVE SPACES                  TO WS-ARCHIVE-FILE-NAME
+
+           STRING 'PR3FA21-INV-B400-' DELIMITED BY SIZE
+                  WS-YEAR                  DELIMITED BY SIZE
+                  WS-MONTH                 DELIMITED BY SIZE
+                  WS-DAY                   DELIMITED BY SIZE
+                  '.txt'                   DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILE-NAME
+
+           MOVE 'N'                        TO WS-ARCHIVE-EOF-SW
+           OPEN INPUT  INVENTORY-B400-FILE
+           OPEN OUTPUT ARCHIVE-INVENTORY-FILE
+
+           PERFORM UNTIL ARCHIVE-EOF
+               READ INVENTORY-B400-FILE
+                   AT END
+                       MOVE 'Y'             TO WS-ARCHIVE-EOF-SW
+                   NOT AT END
+                       WRITE ARCHIVE-INVENTORY-RECORD
+                           FROM INVENTORY-B400-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE INVENTORY-B400-FILE
+                 ARCHIVE-INVENTORY-FILE
+           .
+
+       0965-ARCHIVE-EMPLOYEE-B100.
+
+           MOVE SPACES                  TO WS-ARCHIVE-FILE-NAME
+
+           STRING 'PR3FA21-EMP-B100-' DELIMITED BY SIZE
+                  WS-YEAR                  DELIMITED BY SIZE
+                  WS-MONTH                 DELIMITED BY SIZE
+                  WS-DAY                   DELIMITED BY SIZE
+                  '.txt'                   DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILE-NAME
+
+           MOVE 'N'                        TO WS-ARCHIVE-EOF-SW
+           OPEN INPUT  EMPLOYEE-B100-FILE
+           OPEN OUTPUT ARCHIVE-EMPLOYEE-FILE
+
+           PERFORM UNTIL ARCHIVE-EOF
+               READ EMPLOYEE-B100-FILE
+                   AT END
+                       MOVE 'Y'             TO WS-ARCHIVE-EOF-SW
+                   NOT AT END
+                       WRITE ARCHIVE-EMPLOYEE-RECORD
+                           FROM EMPLOYEE-B100-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-B100-FILE
+                 ARCHIVE-EMPLOYEE-FILE
+           .
+
+       0966-ARCHIVE-EMPLOYEE-B200.
+
+           MOVE SPACES                  TO WS-ARCHIVE-FILE-NAME
+
+           STRING 'PR3FA21-EMP-B200-' DELIMITED BY SIZE
+                  WS-YEAR                  DELIMITED BY SIZE
+                  WS-MONTH                 DELIMITED BY SIZE
+                  WS-DAY                   DELIMITED BY SIZE
+                  '.txt'                   DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILE-NAME
+
+           MOVE 'N'                        TO WS-ARCHIVE-EOF-SW
+           OPEN INPUT  EMPLOYEE-B200-FILE
+           OPEN OUTPUT ARCHIVE-EMPLOYEE-FILE
+
+           PERFORM UNTIL ARCHIVE-EOF
+               READ EMPLOYEE-B200-FILE
+                   AT END
+                       MOVE 'Y'             TO WS-ARCHIVE-EOF-SW
+                   NOT AT END
+                       WRITE ARCHIVE-EMPLOYEE-RECORD
+                           FROM EMPLOYEE-B200-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-B200-FILE
+                 ARCHIVE-EMPLOYEE-FILE
+           .
+
+       0967-ARCHIVE-EMPLOYEE-B300.
+
+           MOVE SPACES                  TO WS-ARCHIVE-FILE-NAME
+
+           STRING 'PR3FA21-EMP-B300-' DELIMITED BY SIZE
+                  WS-YEAR                  DELIMITED BY SIZE
+                  WS-MONTH                 DELIMITED BY SIZE
+                  WS-DAY                   DELIMITED BY SIZE
+                  '.txt'                   DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILE-NAME
+
+           MOVE 'N'                        TO WS-ARCHIVE-EOF-SW
+           OPEN INPUT  EMPLOYEE-B300-FILE
+           OPEN OUTPUT ARCHIVE-EMPLOYEE-FILE
+
+           PERFORM UNTIL ARCHIVE-EOF
+               READ EMPLOYEE-B300-FILE
+                   AT END
+                       MOVE 'Y'             TO WS-ARCHIVE-EOF-SW
+                   NOT AT END
+                       WRITE ARCHIVE-EMPLOYEE-RECORD
+                           FROM EMPLOYEE-B300-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-B300-FILE
+                 ARCHIVE-EMPLOYEE-FILE
+           .
+
+       0968-ARCHIVE-EMPLOYEE-B400.
+
+           MOVE SPACES                  TO WS-ARCHIVE-FILE-NAME
+
+           STRING 'PR3FA21-EMP-B400-' DELIMITED BY SIZE
+                  WS-YEAR                  DELIMITED BY SIZE
+                  WS-MONTH                 DELIMITED BY SIZE
+                  WS-DAY                   DELIMITED BY SIZE
+                  '.txt'                   DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILE-NAME
+
+           MOVE 'N'                        TO WS-ARCHIVE-EOF-SW
+           OPEN INPUT  EMPLOYEE-B400-FILE
+           OPEN OUTPUT ARCHIVE-EMPLOYEE-FILE
+
+           PERFORM UNTIL ARCHIVE-EOF
+               READ EMPLOYEE-B400-FILE
+                   AT END
+                       MOVE 'Y'             TO WS-ARCHIVE-EOF-SW
+                   NOT AT END
+                       WRITE ARCHIVE-EMPLOYEE-RECORD
+                           FROM EMPLOYEE-B400-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-B400-FILE
+                 ARCHIVE-EMPLOYEE-FILE
+           .
+
+       0969-ARCHIVE-INVENTORY-OTHER.
+
+           MOVE SPACES                  TO WS-ARCHIVE-FILE-NAME
+
+           STRING 'PR3FA21-INV-OTHER-' DELIMITED BY SIZE
+                  WS-YEAR                  DELIMITED BY SIZE
+                  WS-MONTH                 DELIMITED BY SIZE
+                  WS-DAY                   DELIMITED BY SIZE
+                  '.txt'                   DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILE-NAME
+
+           MOVE 'N'                        TO WS-ARCHIVE-EOF-SW
+           OPEN INPUT  INVENTORY-OTHER-FILE
+           OPEN OUTPUT ARCHIVE-INVENTORY-FILE
+
+           PERFORM UNTIL ARCHIVE-EOF
+               READ INVENTORY-OTHER-FILE
+                   AT END
+                       MOVE 'Y'             TO WS-ARCHIVE-EOF-SW
+                   NOT AT END
+                       WRITE ARCHIVE-INVENTORY-RECORD
+                           FROM INVENTORY-OTHER-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE INVENTORY-OTHER-FILE
+                 ARCHIVE-INVENTORY-FILE
+           .
+
+       0970-ARCHIVE-EMPLOYEE-OTHER.
+
+           MOVE SPACES                  TO WS-ARCHIVE-FILE-NAME
+
+           STRING 'PR3FA21-EMP-OTHER-' DELIMITED BY SIZE
+                  WS-YEAR                  DELIMITED BY SIZE
+                  WS-MONTH                 DELIMITED BY SIZE
+                  WS-DAY                   DELIMITED BY SIZE
+                  '.txt'                   DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILE-NAME
+
+           MOVE 'N'                        TO WS-ARCHIVE-EOF-SW
+           OPEN INPUT  EMPLOYEE-OTHER-FILE
+           OPEN OUTPUT ARCHIVE-EMPLOYEE-FILE
+
+           PERFORM UNTIL ARCHIVE-EOF
+               READ EMPLOYEE-OTHER-FILE
+                   AT END
+                       MOVE 'Y'             TO WS-ARCHIVE-EOF-SW
+                   NOT AT END
+                       WRITE ARCHIVE-EMPLOYEE-RECORD
+                           FROM EMPLOYEE-OTHER-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-OTHER-FILE
+                 ARCHIVE-EMPLOYEE-FILE
+           .
+
 
