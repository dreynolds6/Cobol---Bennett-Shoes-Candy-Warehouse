@@ -0,0 +1,639 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PR5FA21.
+       AUTHOR.         Dewelena Reynolds.
+      ******************************************************************
+      *  SORT 4 UNSORTED EMPLOYEE FILES TO CREATE 4 SORTED EMPLOYEE
+      *  FILES: B100, B200, B300 AND B400. ANY OTHER VALUES ARE INVALID
+      *  WAREHOUSES AND SKIPPED.
+      *  MERGE THE 4 SORTED FILES INTO ONE FILE
+      *  WRITE A REPORT FROM THE MERGED FILE SHOWING EMPLOYEE/PAYROLL
+      *  SUMMARY WITH SUBTOTALS BY WAREHOUSE AND POSITION ALONG WITH A
+      *  GRAND TOTAL FOR ALL DATA
+      ******
+      *  INPUT
+      *     ALL 4 UNSORTED FILES HAVE THE SAME FILE STRUCTURE
+      *        WAREHOUSE ID
+      *        EMPLOYEE ID
+      *        EMPLOYEE POSITION
+      *        EMPLOYEE NAME, HIRE DATE, SALARY AND BENEFIT DATA
+      ******
+      *  OUTPUT
+      *     SORTED FILE CONTAINING DATA OF ALL 4 UNSORTED INPUT FILES
+      *     REPORT PRODUCES A LISTING OF THE FILE CONTENTS WITH
+      *     SUB-TOTALS BY BELOW ALONG WITH GRAND TOTALS
+      *        WAREHOUSE ID
+      *        EMPLOYEE POSITION
+      ******
+      *  CALCULATIONS
+      *     TENURE IN YEARS FOR EACH EMPLOYEE, DERIVED FROM HIRE DATE
+      *        AND TODAY'S DATE
+      *     HEADCOUNT, TOTAL SALARY AND AVERAGE TENURE BY
+      *        WAREHOUSE ID
+      *        EMPLOYEE POSITION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+
+           SELECT UNSORTED-B100
+               ASSIGN TO 'PR3FA21-EMP-B100.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT UNSORTED-B200
+               ASSIGN TO 'PR3FA21-EMP-B200.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT UNSORTED-B300
+               ASSIGN TO 'PR3FA21-EMP-B300.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT UNSORTED-B400
+               ASSIGN TO 'PR3FA21-EMP-B400.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SORTED-B100
+               ASSIGN TO 'SORTED-EMP-B100.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SORTED-B200
+               ASSIGN TO 'SORTED-EMP-B200.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SORTED-B300
+               ASSIGN TO 'SORTED-EMP-B300.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SORTED-B400
+               ASSIGN TO 'SORTED-EMP-B400.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SORT-FILE
+               ASSIGN TO 'SORTINGEMPFILE.TMP'.
+      *
+           SELECT MERGED-SORTED-FILE
+               ASSIGN TO 'MERGED-EMP-FILE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT EMPLOYEE-REPORT-FILE
+               ASSIGN TO PRINTER 'EMPLOYEE-REPORT.TXT'.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  UNSORTED-B100
+           RECORD CONTAINS 85 CHARACTERS.
+       01  UNSORTED-B100-RECORD.
+           05  UB100-WAREHOUSE-ID          PIC X(04).
+           05  UB100-EMPLOYEE-ID           PIC X(05).
+           05  UB100-EMPLOYEE-POSITION     PIC X(01).
+           05  FILLER                      PIC X(75).
+      *
+       FD  UNSORTED-B200
+           RECORD CONTAINS 85 CHARACTERS.
+       01  UNSORTED-B200-RECORD.
+           05  UB200-WAREHOUSE-ID          PIC X(04).
+           05  UB200-EMPLOYEE-ID           PIC X(05).
+           05  UB200-EMPLOYEE-POSITION     PIC X(01).
+           05  FILLER                      PIC X(75).
+      *
+       FD  UNSORTED-B300
+           RECORD CONTAINS 85 CHARACTERS.
+       01  UNSORTED-B300-RECORD.
+           05  UB300-WAREHOUSE-ID          PIC X(04).
+           05  UB300-EMPLOYEE-ID           PIC X(05).
+           05  UB300-EMPLOYEE-POSITION     PIC X(01).
+           05  FILLER                      PIC X(75).
+      *
+       FD  UNSORTED-B400
+           RECORD CONTAINS 85 CHARACTERS.
+       01  UNSORTED-B400-RECORD.
+           05  UB400-WAREHOUSE-ID          PIC X(04).
+           05  UB400-EMPLOYEE-ID           PIC X(05).
+           05  UB400-EMPLOYEE-POSITION     PIC X(01).
+           05  FILLER                      PIC X(75).
+      *
+       FD  SORTED-B100
+           RECORD CONTAINS 85 CHARACTERS.
+       01  SORTED-B100-RECORD.
+           05  SB100-WAREHOUSE-ID          PIC X(04).
+           05  SB100-EMPLOYEE-ID           PIC X(05).
+           05  SB100-EMPLOYEE-POSITION     PIC X(01).
+           05  FILLER                      PIC X(75).
+      *
+       FD  SORTED-B200
+           RECORD CONTAINS 85 CHARACTERS.
+       01  SORTED-B200-RECORD.
+           05  SB200-WAREHOUSE-ID          PIC X(04).
+           05  SB200-EMPLOYEE-ID           PIC X(05).
+           05  SB200-EMPLOYEE-POSITION     PIC X(01).
+           05  FILLER                      PIC X(75).
+      *
+       FD  SORTED-B300
+           RECORD CONTAINS 85 CHARACTERS.
+       01  SORTED-B300-RECORD.
+           05  SB300-WAREHOUSE-ID          PIC X(04).
+           05  SB300-EMPLOYEE-ID           PIC X(05).
+           05  SB300-EMPLOYEE-POSITION     PIC X(01).
+           05  FILLER                      PIC X(75).
+      *
+       FD  SORTED-B400
+           RECORD CONTAINS 85 CHARACTERS.
+       01  SORTED-B400-RECORD.
+           05  SB400-WAREHOUSE-ID          PIC X(04).
+           05  SB400-EMPLOYEE-ID           PIC X(05).
+           05  SB400-EMPLOYEE-POSITION     PIC X(01).
+           05  FILLER                      PIC X(75).
+      *
+       FD  MERGED-SORTED-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+       01  MERGED-SORTED-REC.
+           05  MS-WAREHOUSE-ID             PIC X(04).
+           05  MS-EMPLOYEE-ID              PIC X(05).
+           05  MS-EMPLOYEE-POSITION        PIC X(01).
+           05  MS-EMPLOYEE-LAST-NAME       PIC X(10).
+           05  MS-EMPLOYEE-FIRST-NAME      PIC X(10).
+           05  MS-EMPLOYEE-MID-INITIAL     PIC X(01).
+           05  FILLER                      PIC X(02).
+           05  MS-HIRE-DATE                PIC 9(08).
+           05  FILLER                      PIC X(25).
+           05  MS-CURRENT-YEARLY-SALARY    PIC 9(06)V99.
+           05  MS-NUMBER-OF-DEPENDENTS     PIC 9(02).
+           05  MS-HEALTH-PLAN              PIC X(01).
+           05  MS-HEALTH-INS-COST          PIC 9(03).
+           05  FILLER                      PIC X(05).
+      *
+       SD  SORT-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+       01  SORTED-RECORD.
+           05  SF-WAREHOUSE-ID             PIC X(04).
+           05  SF-EMPLOYEE-ID              PIC X(05).
+           05  SF-EMPLOYEE-POSITION        PIC X(01).
+           05  FILLER                      PIC X(75).
+      *
+       FD  EMPLOYEE-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                     PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X        VALUE 'Y'.
+               88 NO-MORE-DATA                          VALUE 'N'.
+               88 MORE-RECORDS                          VALUE 'Y'.
+           05  WS-FIRST-REC                PIC X        VALUE 'Y'.
+      *
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC S9       VALUE +1.
+      *
+       01  WS-FIELDS.
+           05  WS-PREV-WAREHOUSE-ID        PIC X(04)     VALUE SPACES.
+           05  WS-PREV-POSITION            PIC X(01)     VALUE SPACES.
+           05  WS-PREV-POSITION-NAME       PIC X(20)     VALUE SPACES.
+           05  WS-POSITION-HEADCOUNT       PIC S9(07)    VALUE +0.
+           05  WS-POSITION-TOTAL-SALARY    PIC S9(09)V99 VALUE +0.
+           05  WS-POSITION-TOTAL-TENURE    PIC S9(07)    VALUE +0.
+           05  WS-WAREHOUSE-HEADCOUNT      PIC S9(07)    VALUE +0.
+           05  WS-WAREHOUSE-TOTAL-SALARY   PIC S9(09)V99 VALUE +0.
+           05  WS-WAREHOUSE-TOTAL-TENURE   PIC S9(07)    VALUE +0.
+           05  WS-GRAND-HEADCOUNT          PIC S9(07)    VALUE +0.
+           05  WS-GRAND-TOTAL-SALARY       PIC S9(09)V99 VALUE +0.
+           05  WS-GRAND-TOTAL-TENURE       PIC S9(07)    VALUE +0.
+           05  WS-EMPLOYEE-TENURE-YEARS    PIC S9(07)    VALUE +0.
+           05  WS-AVERAGE-TENURE           PIC S9(05)V99 VALUE +0.
+      *
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 9999.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+      *
+       01  WS-HIRE-DATE-BRK.
+           05  WS-HIRE-YEAR                PIC 9(04).
+           05  WS-HIRE-MONTH               PIC 9(02).
+           05  WS-HIRE-DAY                 PIC 9(02).
+
+      **********************OUTPUT AREA**************************
+       01  HEADING-ONE.
+           05                              PIC X(28)    VALUE SPACES.
+           05                              PIC X(23)    VALUE
+               'BENNETT SWEETS AND MORE'.
+           05                              PIC X(29)    VALUE SPACES.
+      *
+       01  HEADING-TWO.
+           05                              PIC X(07)    VALUE SPACES.
+           05  H1-DATE.
+               10  H1-MONTH                PIC 99.
+               10                          PIC X        VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X        VALUE '/'.
+               10  H1-YEAR                 PIC 9(04).
+           05                              PIC X(11)    VALUE SPACES.
+           05                              PIC X(24)    VALUE
+               'EMPLOYEE/PAYROLL SUMMARY'.
+           05                              PIC X(10)    VALUE SPACES.
+           05                              PIC X(03)    VALUE 'DWR'.
+      *
+       01  HEADING-THREE.
+           05                              PIC X(14)   VALUE
+               '  WAREHOUSE: '.
+           05  H3-WAREHOUSE-ID             PIC X(04)   VALUE SPACES.
+           05                              PIC X(62)   VALUE SPACES.
+      *
+       01  HEADING-FOUR.
+           05                              PIC X(14)   VALUE
+               '   POSITION: '.
+           05  H4-POSITION-NAME            PIC X(20) VALUE SPACES.
+           05                              PIC X(46) VALUE SPACES.
+      *
+       01  HEADING-FIVE.
+           05                              PIC X(06) VALUE SPACES.
+           05                              PIC X(05) VALUE 'EMPID'.
+           05                              PIC X(05) VALUE SPACES.
+           05                              PIC X(20) VALUE
+               'NAME'.
+           05                              PIC X(04) VALUE SPACES.
+           05                              PIC X(08) VALUE 'HIREDATE'.
+           05                              PIC X(04) VALUE SPACES.
+           05                              PIC X(06) VALUE 'SALARY'.
+           05                              PIC X(05) VALUE SPACES.
+           05                              PIC X(06) VALUE 'TENURE'.
+           05                              PIC X(17) VALUE SPACES.
+      *
+       01  DETAIL-LINE.
+           05                              PIC X(03) VALUE SPACES.
+           05  DL-EMPLOYEE-ID              PIC X(05).
+           05                              PIC X(03) VALUE SPACES.
+           05  DL-EMPLOYEE-NAME            PIC X(20).
+           05                              PIC X(02) VALUE SPACES.
+           05  DL-HIRE-DATE                PIC 9(08).
+           05                              PIC X(04) VALUE SPACES.
+           05  DL-SALARY                   PIC $$$,$$$.99.
+           05                              PIC X(03) VALUE SPACES.
+           05  DL-TENURE                   PIC ZZ9.
+           05                              PIC X(01) VALUE SPACES.
+           05                              PIC X(05) VALUE 'YEARS'.
+      *
+       01  TOTAL-POSITION-LINE.
+           05                              PIC X(22) VALUE
+             '   TOTAL FOR POSITION:'.
+           05  TP-POSITION-NAME            PIC X(20).
+           05                              PIC X(04) VALUE SPACES.
+           05                              PIC X(06) VALUE 'HDCNT:'.
+           05  TP-HEADCOUNT                PIC ZZ9.
+           05                              PIC X(03) VALUE SPACES.
+           05  TP-TOTAL-SALARY             PIC $$,$$$,$$$.99.
+           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(08) VALUE 'AVG TEN:'.
+           05  TP-AVERAGE-TENURE           PIC ZZ9.99.
+      *
+       01  TOTAL-WAREHOUSE-LINE.
+           05                              PIC X(22) VALUE
+             'TOTAL FOR WAREHOUSE:  '.
+           05  TW-WAREHOUSE-ID             PIC X(04).
+           05                              PIC X(06) VALUE SPACES.
+           05                              PIC X(06) VALUE 'HDCNT:'.
+           05  TW-HEADCOUNT                PIC ZZ9.
+           05                              PIC X(03) VALUE SPACES.
+           05  TW-TOTAL-SALARY             PIC $$$,$$$,$$$.99.
+           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(08) VALUE 'AVG TEN:'.
+           05  TW-AVERAGE-TENURE           PIC ZZ9.99.
+      *
+       01  GRAND-TOTAL-LINE.
+           05                              PIC X(14) VALUE
+             'GRAND TOTAL:  '.
+           05                              PIC X(06) VALUE 'HDCNT:'.
+           05  GT-HEADCOUNT                PIC ZZZ9.
+           05                              PIC X(03) VALUE SPACES.
+           05  GT-TOTAL-SALARY             PIC $$,$$$,$$$,$$$.99.
+           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(08) VALUE 'AVG TEN:'.
+           05  GT-AVERAGE-TENURE           PIC ZZ9.99.
+      *
+       PROCEDURE DIVISION.
+      *
+       0100-PRINT-EMPLOYEE-REPORT.
+
+           PERFORM 0150-SORT-MERGE-EMP-FILES
+           PERFORM 0200-HSKPING-ROUTINE
+           PERFORM 0300-READ-EMP-FILE
+           PERFORM 9000-FINAL-ROUTINE
+       .
+
+      ********************************************************
+      * SORT AND MERGE ROUTINES FOR THE 4 WAREHOUSE EMPLOYEE
+      * FILES, BY WAREHOUSE THEN POSITION
+      ********************************************************
+       0150-SORT-MERGE-EMP-FILES.
+
+           SORT SORT-FILE
+              ON ASCENDING KEY SF-WAREHOUSE-ID
+              ON ASCENDING KEY SF-EMPLOYEE-POSITION
+              ON ASCENDING KEY SF-EMPLOYEE-ID
+              USING UNSORTED-B100
+              GIVING SORTED-B100
+
+           SORT SORT-FILE
+              ON ASCENDING KEY SF-WAREHOUSE-ID
+              ON ASCENDING KEY SF-EMPLOYEE-POSITION
+              ON ASCENDING KEY SF-EMPLOYEE-ID
+              USING UNSORTED-B200
+              GIVING SORTED-B200
+
+           SORT SORT-FILE
+              ON ASCENDING KEY SF-WAREHOUSE-ID
+              ON ASCENDING KEY SF-EMPLOYEE-POSITION
+              ON ASCENDING KEY SF-EMPLOYEE-ID
+              USING UNSORTED-B300
+              GIVING SORTED-B300
+
+           SORT SORT-FILE
+              ON ASCENDING KEY SF-WAREHOUSE-ID
+              ON ASCENDING KEY SF-EMPLOYEE-POSITION
+              ON ASCENDING KEY SF-EMPLOYEE-ID
+              USING UNSORTED-B400
+              GIVING SORTED-B400
+
+           MERGE SORT-FILE
+              ON ASCENDING KEY SF-WAREHOUSE-ID
+              ON ASCENDING KEY SF-EMPLOYEE-POSITION
+              ON ASCENDING KEY SF-EMPLOYEE-ID
+              USING SORTED-B100,
+                    SORTED-B200,
+                    SORTED-B300,
+                    SORTED-B400
+              GIVING MERGED-SORTED-FILE
+        .
+
+      ********************************************************
+      * OPENS THE INPUT AND OUTPUT FILES
+      ********************************************************
+       0200-HSKPING-ROUTINE.
+
+           OPEN INPUT MERGED-SORTED-FILE
+               OUTPUT EMPLOYEE-REPORT-FILE
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-MONTH                 TO H1-MONTH
+           MOVE WS-DAY                   TO H1-DAY
+           MOVE WS-YEAR                  TO H1-YEAR
+
+       .
+
+      ********************************************************
+      * READS THE MERGED INPUT FILE AND DOES NOT PROCESS ANY
+      * RECORD WITH INVALID WAREHOUSE ID.
+      ********************************************************
+       0300-READ-EMP-FILE.
+
+           PERFORM UNTIL NO-MORE-DATA
+              READ MERGED-SORTED-FILE
+                 AT END
+                    MOVE 'N'             TO EOF-FLAG
+                 NOT AT END
+                    IF MS-WAREHOUSE-ID = 'B100' OR 'B200'
+                                      OR 'B300' OR 'B400'
+                       PERFORM 0400-PROCESS-EMP-RECORD
+                    END-IF
+              END-READ
+           END-PERFORM
+
+       .
+
+      ********************************************************
+      * BUILD EMPLOYEE REPORT DETAIL LINE AND PROCESS EACH
+      * LEVEL OF THE CONTROL BREAKS
+      ********************************************************
+       0400-PROCESS-EMP-RECORD.
+
+           EVALUATE TRUE
+              WHEN WS-FIRST-REC = 'Y'
+                 MOVE 'N'                TO WS-FIRST-REC
+                 PERFORM 7100-BUILD-WAREHOUSE-LINE
+              WHEN WS-PREV-WAREHOUSE-ID NOT = MS-WAREHOUSE-ID
+                 PERFORM 7250-WRITE-POSITION-TOTAL
+                 PERFORM 7150-WRITE-WAREHOUSE-TOTAL
+                 MOVE 3                  TO PROPER-SPACING
+                 PERFORM 7100-BUILD-WAREHOUSE-LINE
+              WHEN WS-PREV-POSITION NOT = MS-EMPLOYEE-POSITION
+                 PERFORM 7250-WRITE-POSITION-TOTAL
+                 MOVE 3                  TO PROPER-SPACING
+                 PERFORM 7200-BUILD-POSITION-LINE
+           END-EVALUATE
+
+           PERFORM 1100-PROCESS-EMPLOYEE-DATA
+
+        .
+
+      ********************************************************
+      * POPULATE DETAIL LINE OF THE REPORT WITH EXPANDED DATA
+      * ALONG WITH CALCULATING TENURE AND ACCUMULATING TOTALS
+      ********************************************************
+       1100-PROCESS-EMPLOYEE-DATA.
+
+           MOVE MS-EMPLOYEE-ID           TO DL-EMPLOYEE-ID
+           STRING MS-EMPLOYEE-FIRST-NAME DELIMITED BY SIZE
+                  ' '                    DELIMITED BY SIZE
+                  MS-EMPLOYEE-LAST-NAME  DELIMITED BY SIZE
+                     INTO DL-EMPLOYEE-NAME
+           MOVE MS-HIRE-DATE             TO DL-HIRE-DATE
+           MOVE MS-CURRENT-YEARLY-SALARY TO DL-SALARY
+
+           PERFORM 1120-CALC-TENURE-YEARS
+
+           MOVE WS-EMPLOYEE-TENURE-YEARS TO DL-TENURE
+
+           ADD 1                         TO WS-POSITION-HEADCOUNT
+                                            WS-WAREHOUSE-HEADCOUNT
+                                            WS-GRAND-HEADCOUNT
+           ADD MS-CURRENT-YEARLY-SALARY  TO WS-POSITION-TOTAL-SALARY
+                                            WS-WAREHOUSE-TOTAL-SALARY
+                                            WS-GRAND-TOTAL-SALARY
+           ADD WS-EMPLOYEE-TENURE-YEARS  TO WS-POSITION-TOTAL-TENURE
+                                            WS-WAREHOUSE-TOTAL-TENURE
+                                            WS-GRAND-TOTAL-TENURE
+
+           MOVE DETAIL-LINE              TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+
+           INITIALIZE DETAIL-LINE
+           MOVE 1                        TO PROPER-SPACING
+
+       .
+
+      ********************************************************
+      * CALCULATE COMPLETED YEARS OF TENURE FROM MS-HIRE-DATE
+      * TO TODAY -- A FLAT YYYYMMDD SUBTRACTION OVERSTATES
+      * TENURE FOR ANY EMPLOYEE WHOSE HIRE ANNIVERSARY HAS NOT
+      * YET OCCURRED THIS CALENDAR YEAR, SO THE MONTH/DAY MUST
+      * BE COMPARED TO SEE IF THE ANNIVERSARY HAS PASSED
+      ********************************************************
+       1120-CALC-TENURE-YEARS.
+
+           MOVE MS-HIRE-DATE             TO WS-HIRE-DATE-BRK
+
+           COMPUTE WS-EMPLOYEE-TENURE-YEARS =
+              WS-YEAR - WS-HIRE-YEAR
+
+           IF WS-MONTH < WS-HIRE-MONTH
+              OR (WS-MONTH = WS-HIRE-MONTH AND WS-DAY < WS-HIRE-DAY)
+                 SUBTRACT 1 FROM WS-EMPLOYEE-TENURE-YEARS
+           END-IF
+
+           .
+
+      ********************************************************
+      * PRINT STATIC HEADINGS FOR EMPLOYEE REPORT
+      ********************************************************
+       7000-HEADING-ROUTINE.
+
+           WRITE REPORT-LINE FROM HEADING-ONE
+              AFTER ADVANCING PAGE
+           MOVE 2                        TO PROPER-SPACING
+
+           WRITE REPORT-LINE FROM HEADING-TWO
+              AFTER ADVANCING PROPER-SPACING
+       .
+
+      ********************************************************
+      * BUILD/WRITE WAREHOUSE HEADER-THREE
+      ********************************************************
+       7100-BUILD-WAREHOUSE-LINE.
+
+           PERFORM 7000-HEADING-ROUTINE
+           MOVE MS-WAREHOUSE-ID          TO H3-WAREHOUSE-ID
+                                            WS-PREV-WAREHOUSE-ID
+           MOVE HEADING-THREE            TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+           PERFORM 7200-BUILD-POSITION-LINE
+           MOVE 2                        TO PROPER-SPACING
+
+       .
+
+      ********************************************************
+      * BUILD/WRITE THE WAREHOUSE TOTAL LINE FOR REPORT
+      ********************************************************
+       7150-WRITE-WAREHOUSE-TOTAL.
+
+           MOVE WS-PREV-WAREHOUSE-ID     TO TW-WAREHOUSE-ID
+           MOVE WS-WAREHOUSE-HEADCOUNT   TO TW-HEADCOUNT
+           MOVE WS-WAREHOUSE-TOTAL-SALARY TO TW-TOTAL-SALARY
+
+           IF WS-WAREHOUSE-HEADCOUNT > 0
+              COMPUTE WS-AVERAGE-TENURE ROUNDED =
+                 WS-WAREHOUSE-TOTAL-TENURE / WS-WAREHOUSE-HEADCOUNT
+           ELSE
+              MOVE ZERO                  TO WS-AVERAGE-TENURE
+           END-IF
+           MOVE WS-AVERAGE-TENURE        TO TW-AVERAGE-TENURE
+
+           MOVE TOTAL-WAREHOUSE-LINE     TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+
+           INITIALIZE TOTAL-WAREHOUSE-LINE
+           MOVE ZERO                     TO WS-WAREHOUSE-HEADCOUNT
+                                            WS-WAREHOUSE-TOTAL-SALARY
+                                            WS-WAREHOUSE-TOTAL-TENURE
+
+       .
+
+      ********************************************************
+      * BUILD/WRITE POSITION HEADING-FOUR WITH THE EXPANDED
+      * DATA AND PRINT COLUMN HEADINGS
+      ********************************************************
+       7200-BUILD-POSITION-LINE.
+
+           MOVE MS-EMPLOYEE-POSITION       TO WS-PREV-POSITION
+
+           EVALUATE MS-EMPLOYEE-POSITION
+              WHEN 'M'
+                 MOVE 'MANAGER'            TO H4-POSITION-NAME
+              WHEN 'S'
+                 MOVE 'SUPERVISOR'         TO H4-POSITION-NAME
+              WHEN 'W'
+                 MOVE 'WAREHOUSE WORKER'   TO H4-POSITION-NAME
+              WHEN 'D'
+                 MOVE 'DRIVER'             TO H4-POSITION-NAME
+              WHEN 'C'
+                 MOVE 'CLERICAL'           TO H4-POSITION-NAME
+              WHEN OTHER
+                 MOVE 'OTHER'              TO H4-POSITION-NAME
+           END-EVALUATE
+
+           MOVE H4-POSITION-NAME           TO WS-PREV-POSITION-NAME
+           MOVE HEADING-FOUR               TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+
+           MOVE 2                          TO PROPER-SPACING
+           MOVE HEADING-FIVE               TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+
+       .
+
+      ********************************************************
+      * BUILD/WRITE POSITION TOTAL LINE FOR REPORT
+      ********************************************************
+       7250-WRITE-POSITION-TOTAL.
+
+           MOVE WS-PREV-POSITION-NAME    TO TP-POSITION-NAME
+           MOVE WS-POSITION-HEADCOUNT    TO TP-HEADCOUNT
+           MOVE WS-POSITION-TOTAL-SALARY TO TP-TOTAL-SALARY
+
+           IF WS-POSITION-HEADCOUNT > 0
+              COMPUTE WS-AVERAGE-TENURE ROUNDED =
+                 WS-POSITION-TOTAL-TENURE / WS-POSITION-HEADCOUNT
+           ELSE
+              MOVE ZERO                  TO WS-AVERAGE-TENURE
+           END-IF
+           MOVE WS-AVERAGE-TENURE        TO TP-AVERAGE-TENURE
+
+           MOVE TOTAL-POSITION-LINE      TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+
+           INITIALIZE TOTAL-POSITION-LINE
+           MOVE ZERO                     TO WS-POSITION-HEADCOUNT
+                                            WS-POSITION-TOTAL-SALARY
+                                            WS-POSITION-TOTAL-TENURE
+
+       .
+
+      ********************************************************
+      * WRITE THE REPORT-LINE BUILT
+      ********************************************************
+       8000-WRITE-A-LINE.
+
+           WRITE REPORT-LINE
+               AFTER ADVANCING PROPER-SPACING
+       .
+
+      ********************************************************
+      * BUILD/WRITE THE FINAL TOTAL LINES FOR REPORT INCLUDING
+      * GRAND TOTAL LINE AND CLOSE FILES
+      ********************************************************
+       9000-FINAL-ROUTINE.
+
+           PERFORM 7250-WRITE-POSITION-TOTAL
+           PERFORM 7150-WRITE-WAREHOUSE-TOTAL
+
+           MOVE 3                        TO PROPER-SPACING
+           MOVE WS-GRAND-HEADCOUNT       TO GT-HEADCOUNT
+           MOVE WS-GRAND-TOTAL-SALARY    TO GT-TOTAL-SALARY
+
+           IF WS-GRAND-HEADCOUNT > 0
+              COMPUTE WS-AVERAGE-TENURE ROUNDED =
+                 WS-GRAND-TOTAL-TENURE / WS-GRAND-HEADCOUNT
+           ELSE
+              MOVE ZERO                  TO WS-AVERAGE-TENURE
+           END-IF
+           MOVE WS-AVERAGE-TENURE        TO GT-AVERAGE-TENURE
+
+           MOVE GRAND-TOTAL-LINE         TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+
+           CLOSE MERGED-SORTED-FILE
+                 EMPLOYEE-REPORT-FILE
+
+           STOP RUN
+
+       .
