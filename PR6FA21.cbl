@@ -0,0 +1,467 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PR6FA21.
+       AUTHOR.         Dewelena Reynolds.
+      ******************************************************************
+      *  RE-SORT THE MERGED EMPLOYEE FILE PRODUCED BY PR5FA21 BY
+      *  WAREHOUSE AND HEALTH PLAN AND WRITE A HEALTH BENEFITS COST
+      *  RECONCILIATION REPORT SHOWING, FOR EACH PLAN WITHIN EACH
+      *  WAREHOUSE, THE NUMBER OF EMPLOYEES ENROLLED, THE NUMBER OF
+      *  COVERED DEPENDENTS AND THE TOTAL EMPLOYER HEALTH INSURANCE
+      *  COST, ALONG WITH WAREHOUSE AND GRAND TOTALS
+      ******
+      *  INPUT
+      *     MERGED-EMP-FILE.TXT -- THE MERGED EMPLOYEE FILE ALREADY
+      *     PRODUCED BY PR5FA21 FROM PR3FA21'S 4 WAREHOUSE EMPLOYEE
+      *     FILES
+      ******
+      *  OUTPUT
+      *     HEALTH-SORTED-EMP-FILE.TXT CONTAINING THE SAME DATA
+      *        RE-SORTED BY WAREHOUSE ID THEN HEALTH PLAN
+      *     REPORT PRODUCES A LISTING OF HEADCOUNT, DEPENDENTS AND
+      *     EMPLOYER HEALTH COST SUB-TOTALED BY
+      *        WAREHOUSE ID
+      *        HEALTH PLAN
+      *     ALONG WITH A GRAND TOTAL FOR ALL DATA
+      ******
+      *  CALCULATIONS
+      *     SUM NUMBER OF EMPLOYEES, NUMBER OF DEPENDENTS AND
+      *     EMPLOYER HEALTH INSURANCE COST BY
+      *        WAREHOUSE ID
+      *        HEALTH PLAN
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+
+           SELECT INPUT-EMP-FILE
+               ASSIGN TO 'MERGED-EMP-FILE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SORT-FILE
+               ASSIGN TO 'SORTINGHEALTHFILE.TMP'.
+      *
+           SELECT HEALTH-SORTED-FILE
+               ASSIGN TO 'HEALTH-SORTED-EMP-FILE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT HEALTH-REPORT-FILE
+               ASSIGN TO PRINTER 'HEALTH-RECONCILIATION-REPORT.TXT'.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  INPUT-EMP-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+       01  INPUT-EMP-REC.
+           05  IE-WAREHOUSE-ID             PIC X(04).
+           05  IE-EMPLOYEE-ID              PIC X(05).
+           05  IE-EMPLOYEE-POSITION        PIC X(01).
+           05  IE-EMPLOYEE-LAST-NAME       PIC X(10).
+           05  IE-EMPLOYEE-FIRST-NAME      PIC X(10).
+           05  IE-EMPLOYEE-MID-INITIAL     PIC X(01).
+           05  FILLER                      PIC X(02).
+           05  IE-HIRE-DATE                PIC 9(08).
+           05  FILLER                      PIC X(25).
+           05  IE-CURRENT-YEARLY-SALARY    PIC 9(06)V99.
+           05  IE-NUMBER-OF-DEPENDENTS     PIC 9(02).
+           05  IE-HEALTH-PLAN              PIC X(01).
+           05  IE-HEALTH-INS-COST          PIC 9(03).
+           05  FILLER                      PIC X(05).
+      *
+       SD  SORT-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+       01  SORTED-RECORD.
+           05  SF-WAREHOUSE-ID             PIC X(04).
+           05  SF-HEALTH-PLAN              PIC X(01).
+           05  SF-EMPLOYEE-ID              PIC X(05).
+           05  FILLER                      PIC X(75).
+      *
+       FD  HEALTH-SORTED-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+       01  MERGED-SORTED-REC.
+           05  MS-WAREHOUSE-ID             PIC X(04).
+           05  MS-EMPLOYEE-ID              PIC X(05).
+           05  MS-EMPLOYEE-POSITION        PIC X(01).
+           05  MS-EMPLOYEE-LAST-NAME       PIC X(10).
+           05  MS-EMPLOYEE-FIRST-NAME      PIC X(10).
+           05  MS-EMPLOYEE-MID-INITIAL     PIC X(01).
+           05  FILLER                      PIC X(02).
+           05  MS-HIRE-DATE                PIC 9(08).
+           05  FILLER                      PIC X(25).
+           05  MS-CURRENT-YEARLY-SALARY    PIC 9(06)V99.
+           05  MS-NUMBER-OF-DEPENDENTS     PIC 9(02).
+           05  MS-HEALTH-PLAN              PIC X(01).
+           05  MS-HEALTH-INS-COST          PIC 9(03).
+           05  FILLER                      PIC X(05).
+      *
+       FD  HEALTH-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                     PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X        VALUE 'Y'.
+               88 NO-MORE-DATA                          VALUE 'N'.
+               88 MORE-RECORDS                          VALUE 'Y'.
+           05  WS-FIRST-REC                PIC X        VALUE 'Y'.
+      *
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC S9       VALUE +1.
+      *
+       01  WS-FIELDS.
+           05  WS-PREV-WAREHOUSE-ID        PIC X(04)     VALUE SPACES.
+           05  WS-PREV-HEALTH-PLAN         PIC X(01)     VALUE SPACES.
+           05  WS-PREV-PLAN-NAME           PIC X(20)     VALUE SPACES.
+           05  WS-PLAN-HEADCOUNT           PIC S9(07)    VALUE +0.
+           05  WS-PLAN-TOTAL-DEPENDENTS    PIC S9(07)    VALUE +0.
+           05  WS-PLAN-TOTAL-COST          PIC S9(09)    VALUE +0.
+           05  WS-WAREHOUSE-HEADCOUNT      PIC S9(07)    VALUE +0.
+           05  WS-WAREHOUSE-TOTAL-DEPENDENTS PIC S9(07)  VALUE +0.
+           05  WS-WAREHOUSE-TOTAL-COST     PIC S9(09)    VALUE +0.
+           05  WS-GRAND-HEADCOUNT          PIC S9(07)    VALUE +0.
+           05  WS-GRAND-TOTAL-DEPENDENTS   PIC S9(07)    VALUE +0.
+           05  WS-GRAND-TOTAL-COST         PIC S9(09)    VALUE +0.
+      *
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 9999.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+
+      **********************OUTPUT AREA**************************
+       01  HEADING-ONE.
+           05                              PIC X(28)    VALUE SPACES.
+           05                              PIC X(23)    VALUE
+               'BENNETT SWEETS AND MORE'.
+           05                              PIC X(29)    VALUE SPACES.
+      *
+       01  HEADING-TWO.
+           05                              PIC X(07)    VALUE SPACES.
+           05  H1-DATE.
+               10  H1-MONTH                PIC 99.
+               10                          PIC X        VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X        VALUE '/'.
+               10  H1-YEAR                 PIC 9(04).
+           05                              PIC X(05)    VALUE SPACES.
+           05                              PIC X(35)    VALUE
+               'HEALTH BENEFITS COST RECONCILIATION'.
+           05                              PIC X(01)    VALUE SPACES.
+           05                              PIC X(03)    VALUE 'DWR'.
+      *
+       01  HEADING-THREE.
+           05                              PIC X(14)   VALUE
+               '  WAREHOUSE: '.
+           05  H3-WAREHOUSE-ID             PIC X(04)   VALUE SPACES.
+           05                              PIC X(62)   VALUE SPACES.
+      *
+       01  HEADING-FOUR.
+           05                              PIC X(14)   VALUE
+               '   PLAN: '.
+           05  H4-PLAN-NAME                PIC X(20)   VALUE SPACES.
+           05                              PIC X(46)   VALUE SPACES.
+      *
+       01  HEADING-FIVE.
+           05                              PIC X(06) VALUE SPACES.
+           05                              PIC X(05) VALUE 'EMPID'.
+           05                              PIC X(05) VALUE SPACES.
+           05                              PIC X(20) VALUE
+               'NAME'.
+           05                              PIC X(05) VALUE SPACES.
+           05                              PIC X(04) VALUE 'DEPS'.
+           05                              PIC X(05) VALUE SPACES.
+           05                              PIC X(09) VALUE 'HLTH COST'.
+           05                              PIC X(21) VALUE SPACES.
+      *
+       01  DETAIL-LINE.
+           05                              PIC X(03) VALUE SPACES.
+           05  DL-EMPLOYEE-ID              PIC X(05).
+           05                              PIC X(03) VALUE SPACES.
+           05  DL-EMPLOYEE-NAME            PIC X(20).
+           05                              PIC X(05) VALUE SPACES.
+           05  DL-DEPENDENTS               PIC Z9.
+           05                              PIC X(06) VALUE SPACES.
+           05  DL-HEALTH-COST              PIC $$$9.
+           05                              PIC X(28) VALUE SPACES.
+      *
+       01  TOTAL-PLAN-LINE.
+           05                              PIC X(22) VALUE
+             '   TOTAL FOR PLAN:    '.
+           05  TP-PLAN-NAME                PIC X(20).
+           05                              PIC X(04) VALUE SPACES.
+           05                              PIC X(06) VALUE 'HDCNT:'.
+           05  TP-HEADCOUNT                PIC ZZ9.
+           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(06) VALUE 'DEPS: '.
+           05  TP-TOTAL-DEPENDENTS         PIC ZZZ9.
+           05                              PIC X(02) VALUE SPACES.
+           05  TP-TOTAL-COST               PIC $$,$$$,$$9.
+      *
+       01  TOTAL-WAREHOUSE-LINE.
+           05                              PIC X(22) VALUE
+             'TOTAL FOR WAREHOUSE:  '.
+           05  TW-WAREHOUSE-ID             PIC X(04).
+           05                              PIC X(20) VALUE SPACES.
+           05                              PIC X(06) VALUE 'HDCNT:'.
+           05  TW-HEADCOUNT                PIC ZZ9.
+           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(06) VALUE 'DEPS: '.
+           05  TW-TOTAL-DEPENDENTS         PIC ZZZ9.
+           05                              PIC X(02) VALUE SPACES.
+           05  TW-TOTAL-COST               PIC $$$,$$$,$$9.
+      *
+       01  GRAND-TOTAL-LINE.
+           05                              PIC X(14) VALUE
+             'GRAND TOTAL:  '.
+           05                              PIC X(06) VALUE 'HDCNT:'.
+           05  GT-HEADCOUNT                PIC ZZZ9.
+           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(06) VALUE 'DEPS: '.
+           05  GT-TOTAL-DEPENDENTS         PIC ZZZZ9.
+           05                              PIC X(02) VALUE SPACES.
+           05  GT-TOTAL-COST               PIC $$$,$$$,$$9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0100-PRINT-HEALTH-REPORT.
+
+           PERFORM 0150-SORT-EMP-FILE
+           PERFORM 0200-HSKPING-ROUTINE
+           PERFORM 0300-READ-HEALTH-FILE
+           PERFORM 9000-FINAL-ROUTINE
+       .
+
+      ********************************************************
+      * SORT THE MERGED EMPLOYEE FILE BY WAREHOUSE THEN
+      * HEALTH PLAN FOR THE RECONCILIATION REPORT
+      ********************************************************
+       0150-SORT-EMP-FILE.
+
+           SORT SORT-FILE
+              ON ASCENDING KEY SF-WAREHOUSE-ID
+              ON ASCENDING KEY SF-HEALTH-PLAN
+              ON ASCENDING KEY SF-EMPLOYEE-ID
+              USING INPUT-EMP-FILE
+              GIVING HEALTH-SORTED-FILE
+        .
+
+      ********************************************************
+      * OPENS THE INPUT AND OUTPUT FILES
+      ********************************************************
+       0200-HSKPING-ROUTINE.
+
+           OPEN INPUT HEALTH-SORTED-FILE
+               OUTPUT HEALTH-REPORT-FILE
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-MONTH                 TO H1-MONTH
+           MOVE WS-DAY                   TO H1-DAY
+           MOVE WS-YEAR                  TO H1-YEAR
+
+       .
+
+      ********************************************************
+      * READS THE SORTED FILE AND PROCESSES EACH RECORD
+      ********************************************************
+       0300-READ-HEALTH-FILE.
+
+           PERFORM UNTIL NO-MORE-DATA
+              READ HEALTH-SORTED-FILE
+                 AT END
+                    MOVE 'N'             TO EOF-FLAG
+                 NOT AT END
+                    PERFORM 0400-PROCESS-HEALTH-RECORD
+              END-READ
+           END-PERFORM
+
+       .
+
+      ********************************************************
+      * BUILD HEALTH REPORT DETAIL LINE AND PROCESS EACH
+      * LEVEL OF THE CONTROL BREAKS
+      ********************************************************
+       0400-PROCESS-HEALTH-RECORD.
+
+           EVALUATE TRUE
+              WHEN WS-FIRST-REC = 'Y'
+                 MOVE 'N'                TO WS-FIRST-REC
+                 PERFORM 7100-BUILD-WAREHOUSE-LINE
+              WHEN WS-PREV-WAREHOUSE-ID NOT = MS-WAREHOUSE-ID
+                 PERFORM 7250-WRITE-PLAN-TOTAL
+                 PERFORM 7150-WRITE-WAREHOUSE-TOTAL
+                 MOVE 3                  TO PROPER-SPACING
+                 PERFORM 7100-BUILD-WAREHOUSE-LINE
+              WHEN WS-PREV-HEALTH-PLAN NOT = MS-HEALTH-PLAN
+                 PERFORM 7250-WRITE-PLAN-TOTAL
+                 MOVE 3                  TO PROPER-SPACING
+                 PERFORM 7200-BUILD-PLAN-LINE
+           END-EVALUATE
+
+           PERFORM 1100-PROCESS-HEALTH-DATA
+
+        .
+
+      ********************************************************
+      * POPULATE DETAIL LINE OF THE REPORT WITH EXPANDED DATA
+      * ALONG WITH ACCUMULATING TOTALS
+      ********************************************************
+       1100-PROCESS-HEALTH-DATA.
+
+           MOVE MS-EMPLOYEE-ID           TO DL-EMPLOYEE-ID
+           STRING MS-EMPLOYEE-FIRST-NAME DELIMITED BY SIZE
+                  ' '                    DELIMITED BY SIZE
+                  MS-EMPLOYEE-LAST-NAME  DELIMITED BY SIZE
+                     INTO DL-EMPLOYEE-NAME
+           MOVE MS-NUMBER-OF-DEPENDENTS  TO DL-DEPENDENTS
+           MOVE MS-HEALTH-INS-COST       TO DL-HEALTH-COST
+
+           ADD 1                         TO WS-PLAN-HEADCOUNT
+                                            WS-WAREHOUSE-HEADCOUNT
+                                            WS-GRAND-HEADCOUNT
+           ADD MS-NUMBER-OF-DEPENDENTS   TO WS-PLAN-TOTAL-DEPENDENTS
+                                    WS-WAREHOUSE-TOTAL-DEPENDENTS
+                                    WS-GRAND-TOTAL-DEPENDENTS
+           ADD MS-HEALTH-INS-COST        TO WS-PLAN-TOTAL-COST
+                                            WS-WAREHOUSE-TOTAL-COST
+                                            WS-GRAND-TOTAL-COST
+
+           MOVE DETAIL-LINE              TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+
+           INITIALIZE DETAIL-LINE
+           MOVE 1                        TO PROPER-SPACING
+
+       .
+
+      ********************************************************
+      * PRINT STATIC HEADINGS FOR HEALTH REPORT
+      ********************************************************
+       7000-HEADING-ROUTINE.
+
+           WRITE REPORT-LINE FROM HEADING-ONE
+              AFTER ADVANCING PAGE
+           MOVE 2                        TO PROPER-SPACING
+
+           WRITE REPORT-LINE FROM HEADING-TWO
+              AFTER ADVANCING PROPER-SPACING
+       .
+
+      ********************************************************
+      * BUILD/WRITE WAREHOUSE HEADER-THREE
+      ********************************************************
+       7100-BUILD-WAREHOUSE-LINE.
+
+           PERFORM 7000-HEADING-ROUTINE
+           MOVE MS-WAREHOUSE-ID          TO H3-WAREHOUSE-ID
+                                            WS-PREV-WAREHOUSE-ID
+           MOVE HEADING-THREE            TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+           PERFORM 7200-BUILD-PLAN-LINE
+           MOVE 2                        TO PROPER-SPACING
+
+       .
+
+      ********************************************************
+      * BUILD/WRITE THE WAREHOUSE TOTAL LINE FOR REPORT
+      ********************************************************
+       7150-WRITE-WAREHOUSE-TOTAL.
+
+           MOVE WS-PREV-WAREHOUSE-ID          TO TW-WAREHOUSE-ID
+           MOVE WS-WAREHOUSE-HEADCOUNT        TO TW-HEADCOUNT
+           MOVE WS-WAREHOUSE-TOTAL-DEPENDENTS TO TW-TOTAL-DEPENDENTS
+           MOVE WS-WAREHOUSE-TOTAL-COST       TO TW-TOTAL-COST
+
+           MOVE TOTAL-WAREHOUSE-LINE          TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+
+           INITIALIZE TOTAL-WAREHOUSE-LINE
+           MOVE ZERO                     TO WS-WAREHOUSE-HEADCOUNT
+                                    WS-WAREHOUSE-TOTAL-DEPENDENTS
+                                    WS-WAREHOUSE-TOTAL-COST
+
+       .
+
+      ********************************************************
+      * BUILD/WRITE PLAN HEADING-FOUR WITH THE EXPANDED DATA
+      * AND PRINT COLUMN HEADINGS
+      ********************************************************
+       7200-BUILD-PLAN-LINE.
+
+           MOVE MS-HEALTH-PLAN             TO WS-PREV-HEALTH-PLAN
+
+           EVALUATE MS-HEALTH-PLAN
+              WHEN 'H'
+                 MOVE 'HMO'                 TO H4-PLAN-NAME
+              WHEN 'P'
+                 MOVE 'PPO'                 TO H4-PLAN-NAME
+              WHEN 'S'
+                 MOVE 'HIGH DEDUCTIBLE'     TO H4-PLAN-NAME
+              WHEN 'N'
+                 MOVE 'NO COVERAGE'         TO H4-PLAN-NAME
+              WHEN OTHER
+                 MOVE 'UNKNOWN PLAN'        TO H4-PLAN-NAME
+           END-EVALUATE
+
+           MOVE H4-PLAN-NAME               TO WS-PREV-PLAN-NAME
+           MOVE HEADING-FOUR               TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+
+           MOVE 2                          TO PROPER-SPACING
+           MOVE HEADING-FIVE               TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+
+       .
+
+      ********************************************************
+      * BUILD/WRITE PLAN TOTAL LINE FOR REPORT
+      ********************************************************
+       7250-WRITE-PLAN-TOTAL.
+
+           MOVE WS-PREV-PLAN-NAME        TO TP-PLAN-NAME
+           MOVE WS-PLAN-HEADCOUNT        TO TP-HEADCOUNT
+           MOVE WS-PLAN-TOTAL-DEPENDENTS TO TP-TOTAL-DEPENDENTS
+           MOVE WS-PLAN-TOTAL-COST       TO TP-TOTAL-COST
+
+           MOVE TOTAL-PLAN-LINE          TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+
+           INITIALIZE TOTAL-PLAN-LINE
+           MOVE ZERO                     TO WS-PLAN-HEADCOUNT
+                                            WS-PLAN-TOTAL-DEPENDENTS
+                                            WS-PLAN-TOTAL-COST
+
+       .
+
+      ********************************************************
+      * WRITE THE REPORT-LINE BUILT
+      ********************************************************
+       8000-WRITE-A-LINE.
+
+           WRITE REPORT-LINE
+               AFTER ADVANCING PROPER-SPACING
+       .
+
+      ********************************************************
+      * BUILD/WRITE THE FINAL TOTAL LINES FOR REPORT INCLUDING
+      * GRAND TOTAL LINE AND CLOSE FILES
+      ********************************************************
+       9000-FINAL-ROUTINE.
+
+           PERFORM 7250-WRITE-PLAN-TOTAL
+           PERFORM 7150-WRITE-WAREHOUSE-TOTAL
+
+           MOVE 3                        TO PROPER-SPACING
+           MOVE WS-GRAND-HEADCOUNT       TO GT-HEADCOUNT
+           MOVE WS-GRAND-TOTAL-DEPENDENTS TO GT-TOTAL-DEPENDENTS
+           MOVE WS-GRAND-TOTAL-COST      TO GT-TOTAL-COST
+
+           MOVE GRAND-TOTAL-LINE         TO REPORT-LINE
+           PERFORM 8000-WRITE-A-LINE
+
+           CLOSE HEALTH-SORTED-FILE
+                 HEALTH-REPORT-FILE
+
+           STOP RUN
+           .
