@@ -81,6 +81,20 @@
       *
            SELECT INVENTORY-REPORT-FILE
                ASSIGN TO PRINTER 'INVENTORY-REPORT.TXT'.
+      *
+           SELECT VENDOR-SORTED-FILE
+               ASSIGN TO 'VENDOR-SORTED-INV-FILE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT VENDOR-REPORT-FILE
+               ASSIGN TO PRINTER 'VENDOR-CONSOLIDATION-REPORT.TXT'.
+      *
+           SELECT REORDER-ALERT-FILE
+               ASSIGN TO PRINTER 'REORDER-ALERT-REPORT.TXT'.
+      *
+           SELECT CSV-EXPORT-FILE
+               ASSIGN TO 'INVENTORY-EXPORT.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -161,6 +175,31 @@
                10  MS-CANDY-TYPE           PIC X(02).
                10  MS-NUM-OF-CASES         PIC 9(04).
                10  MS-CASE-PRICE           PIC 9(03)V99.             
+      *
+       FD  VENDOR-SORTED-FILE
+           RECORD CONTAINS 143 CHARACTERS.
+       01  VENDOR-SORTED-REC.
+           05  VS-WAREHOUSE-ID             PIC X(04).
+           05  VS-VENDOR-ID                PIC X(01).
+           05  VS-CANDY-ID                 PIC X(03).
+           05  VS-CANDY-DATA               OCCURS 5 TIMES.
+               10  VS-CANDY-NAME           PIC X(15).
+               10  VS-CANDY-BOX-SIZE       PIC A(01).
+               10  VS-CANDY-TYPE           PIC X(02).
+               10  VS-NUM-OF-CASES         PIC 9(04).
+               10  VS-CASE-PRICE           PIC 9(03)V99.
+      *
+       FD  VENDOR-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  VENDOR-REPORT-LINE               PIC X(80).
+      *
+       FD  REORDER-ALERT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REORDER-ALERT-LINE                PIC X(80).
+      *
+       FD  CSV-EXPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  CSV-EXPORT-LINE                   PIC X(100).
       *
        SD  SORT-FILE
            RECORD CONTAINS 143 CHARACTERS.
@@ -181,10 +220,15 @@
                88 NO-MORE-DATA                          VALUE 'N'.
                88 MORE-RECORDS                          VALUE 'Y'.
            05  WS-FIRST-REC                PIC X        VALUE 'Y'.
+           05  WS-CANDY-TYPE-FOUND-SW      PIC X        VALUE 'N'.
+               88 CANDY-TYPE-FOUND                      VALUE 'Y'.
+               88 CANDY-TYPE-NOT-FOUND                  VALUE 'N'.
       *
        01 SUBSCRIPTS.
            05  SUB                         PIC 9        VALUE ZERO.
            05  SUB-MAX                     PIC 9        VALUE 5.
+           05  CT-SUB                      PIC 9        VALUE ZERO.
+           05  CANDY-TYPE-MAX              PIC 9        VALUE 2.
       *
        01  REPORT-FIELDS.
            05  PROPER-SPACING              PIC S9       VALUE +1.
@@ -205,12 +249,28 @@
            05  WS-CANDY-TOTAL-COST         PIC S9(09)V99 VALUE +0.
            05  WS-GRAND-TOTAL-NUM-CASES    PIC S9(09)    VALUE +0.
            05  WS-GRAND-TOTAL-COST         PIC S9(09)V99 VALUE +0.
+           05  WS-WAREHOUSE-INVALID-TYPES  PIC 9(05)     VALUE ZERO.
+           05  WS-GRAND-INVALID-TYPES      PIC 9(07)     VALUE ZERO.
+           05  WS-CANDY-TYPE-NAME          PIC X(10)     VALUE SPACES.
       *
        01  WS-CURRENT-DATE.
            05  WS-YEAR                     PIC 9999.
            05  WS-MONTH                    PIC 99.
            05  WS-DAY                      PIC 99.
 
+      ***********************TABLE**********************************
+      * VALID CANDY TYPE CODES -- ADD/RETIRE A CODE HERE, NO CHANGE
+      * NEEDED TO THE PROCEDURE DIVISION LOGIC THAT VALIDATES IT
+      **************************************************************
+       01  CANDY-TYPE-TEXT.
+           05                       PIC X(12) VALUE 'SUSUGAR     '.
+           05                       PIC X(12) VALUE 'SFSUGAR FREE'.
+
+       01  CANDY-TYPE-TABLE REDEFINES CANDY-TYPE-TEXT.
+           05  CANDY-TYPE-ENTRY            OCCURS 2 TIMES.
+               10  CTT-TYPE-CODE           PIC X(02).
+               10  CTT-TYPE-NAME           PIC X(10).
+
       **********************OUTPUT AREA**************************
        01  HEADING-ONE.
            05                              PIC X(28)    VALUE SPACES.
@@ -258,7 +318,7 @@
            05                              PIC X(04) VALUE 'SIZE'.
            05                              PIC X(08) VALUE SPACES.
            05                              PIC X(04) VALUE 'TYPE'.
-           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(11) VALUE SPACES.
            05                              PIC X(08) VALUE 'IN STOCK'.
            05                              PIC X(06) VALUE SPACES.
            05                              PIC X(10) VALUE 'TOTAL COST'.
@@ -270,7 +330,7 @@
            05                              PIC X(04) VALUE SPACES.
            05  DL-CANDY-BOX-SIZE           PIC A(10).
            05                              PIC X(05) VALUE SPACES.
-           05  DL-CANDY-TYPE               PIC X(02).
+           05  DL-CANDY-TYPE               PIC X(10).
            05                              PIC X(05) VALUE SPACES.
            05  DL-NUM-OF-CASES             PIC Z,ZZ9.
            05                              PIC X(07) VALUE SPACES.
@@ -301,15 +361,197 @@
            05                              PIC X(14) VALUE SPACES.
            05  TW-NUM-OF-CASES             PIC Z,ZZZ,ZZ9.
            05                              PIC X(04) VALUE SPACES.
-           05  TW-TOTAL-COST               PIC $$$,$$$,$$$.99.     
+           05  TW-TOTAL-COST               PIC $$$,$$$,$$$.99.
+           05                              PIC X(01) VALUE SPACE.
+           05                              PIC X(09) VALUE 'BAD TYPE:'.
+           05  TW-INVALID-TYPES            PIC ZZZZ9.
       *
        01  GRAND-TOTAL-LINE.
            05                              PIC X(25) VALUE SPACES.
-           05                              PIC X(14) VALUE 
+           05                              PIC X(14) VALUE
              'GRAND TOTAL:  '.
            05  GT-NUM-OF-CASES             PIC ZZ,ZZZ,ZZ9.
            05                              PIC X(01) VALUE SPACES.
-           05  GT-TOTAL-COST               PIC $$,$$$,$$$,$$$.99.   
+           05  GT-TOTAL-COST               PIC $$,$$$,$$$,$$$.99.
+           05                              PIC X(02) VALUE SPACES.
+           05                              PIC X(09) VALUE 'BAD TYPE:'.
+           05  GT-INVALID-TYPES            PIC ZZZZZZ9.
+      *
+      **************VENDOR CONSOLIDATION REPORT WORKING STORAGE*******
+      * COMPANY-WIDE VENDOR REPORT BREAKS ON VENDOR THEN CANDY ONLY,
+      * IGNORING THE WAREHOUSE BREAK USED BY THE INVENTORY REPORT
+      ******************************************************************
+       01  VC-FIELDS.
+           05  VC-PREV-VENDOR-ID           PIC X(01)     VALUE SPACES.
+           05  VC-PREV-VENDOR-NAME         PIC X(15)     VALUE SPACES.
+           05  VC-PREV-CANDY-ID            PIC X(03)     VALUE SPACES.
+           05  VC-PREV-CANDY-NAME          PIC X(15)     VALUE SPACES.
+           05  VC-CANDY-TOTAL-NUM-CASES    PIC S9(09)    VALUE +0.
+           05  VC-CANDY-TOTAL-COST         PIC S9(09)V99 VALUE +0.
+           05  VC-VENDOR-TOTAL-NUM-CASES   PIC S9(09)    VALUE +0.
+           05  VC-VENDOR-TOTAL-COST        PIC S9(09)V99 VALUE +0.
+           05  VC-GRAND-TOTAL-NUM-CASES    PIC S9(09)    VALUE +0.
+           05  VC-GRAND-TOTAL-COST         PIC S9(09)V99 VALUE +0.
+      *
+       01  VC-HEADING-ONE.
+           05                              PIC X(28)    VALUE SPACES.
+           05                              PIC X(23)    VALUE
+               'BENNETT SWEETS AND MORE'.
+           05                              PIC X(29)    VALUE SPACES.
+      *
+       01  VC-HEADING-TWO.
+           05                              PIC X(07)    VALUE SPACES.
+           05  VCH-DATE.
+               10  VCH-MONTH               PIC 99.
+               10                          PIC X        VALUE '/'.
+               10  VCH-DAY                 PIC 99.
+               10                          PIC X        VALUE '/'.
+               10  VCH-YEAR                PIC 9(04).
+           05                              PIC X(04)    VALUE SPACES.
+           05                              PIC X(37)    VALUE
+               'COMPANY-WIDE VENDOR CONSOLIDATION RPT'.
+           05                              PIC X(03)    VALUE SPACES.
+           05                              PIC X(03)    VALUE 'DWR'.
+      *
+       01  VC-HEADING-FOUR.
+           05                              PIC X(14)   VALUE
+               '     VENDOR: '.
+           05  VCH4-VENDOR-NAME            PIC X(18) VALUE SPACES.
+           05                              PIC X(48) VALUE SPACES.
+      *
+       01  VC-HEADING-FIVE.
+           05                              PIC X(14)   VALUE
+               '      CANDY: '.
+           05  VCH5-CANDY-ID               PIC X(03) VALUE SPACES.
+           05                              PIC X(63) VALUE SPACES.
+      *
+       01  VC-HEADING-SIX.
+           05                              PIC X(06) VALUE SPACES.
+           05                              PIC X(10) VALUE
+               'CANDY NAME'.
+           05                              PIC X(08) VALUE SPACES.
+           05                              PIC X(04) VALUE 'SIZE'.
+           05                              PIC X(08) VALUE SPACES.
+           05                              PIC X(04) VALUE 'TYPE'.
+           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(08) VALUE 'IN STOCK'.
+           05                              PIC X(06) VALUE SPACES.
+           05                              PIC X(10) VALUE 'TOTAL COST'.
+           05                              PIC X(29) VALUE SPACES.
+      *
+       01  VC-DETAIL-LINE.
+           05                              PIC X(03) VALUE SPACES.
+           05  VCDL-CANDY-NAME             PIC X(15).
+           05                              PIC X(04) VALUE SPACES.
+           05  VCDL-CANDY-BOX-SIZE         PIC A(10).
+           05                              PIC X(05) VALUE SPACES.
+           05  VCDL-CANDY-TYPE             PIC X(02).
+           05                              PIC X(05) VALUE SPACES.
+           05  VCDL-NUM-OF-CASES           PIC Z,ZZ9.
+           05                              PIC X(07) VALUE SPACES.
+           05  VCDL-TOTAL-COST             PIC $$$$,$$$.99.
+      *
+       01  VC-TOTAL-CANDY-LINE.
+           05                              PIC X(22) VALUE
+             '        TOTAL CANDY:  '.
+           05  VCTC-CANDY-NAME             PIC X(15).
+           05                              PIC X(06) VALUE SPACES.
+           05  VCTC-NUM-OF-CASES           PIC ZZ,ZZ9.
+           05                              PIC X(05) VALUE SPACES.
+           05  VCTC-TOTAL-COST             PIC $$,$$$,$$$.99.
+      *
+       01  VC-TOTAL-VENDOR-LINE.
+           05                              PIC X(22) VALUE
+             '   TOTAL FOR VENDOR:  '.
+           05  VCTV-VENDOR-NAME            PIC X(18).
+           05                              PIC X(02) VALUE SPACES.
+           05  VCTV-NUM-OF-CASES           PIC ZZZ,ZZ9.
+           05                              PIC X(04) VALUE SPACES.
+           05  VCTV-TOTAL-COST             PIC $$$,$$$,$$$.99.
+      *
+       01  VC-GRAND-TOTAL-LINE.
+           05                              PIC X(25) VALUE SPACES.
+           05                              PIC X(14) VALUE
+             'GRAND TOTAL:  '.
+           05  VCGT-NUM-OF-CASES           PIC ZZ,ZZZ,ZZ9.
+           05                              PIC X(01) VALUE SPACES.
+           05  VCGT-TOTAL-COST             PIC $$,$$$,$$$,$$$.99.
+      *
+      **************REORDER ALERT REPORT WORKING STORAGE***************
+      * LISTS EVERY WAREHOUSE/VENDOR/CANDY COMBINATION FROM THE MERGED
+      * INVENTORY FILE WHOSE IN-STOCK CASE COUNT IS BELOW REORDER LEVEL
+      ******************************************************************
+       01  RA-FIELDS.
+           05  WS-REORDER-THRESHOLD        PIC 9(04)     VALUE 0050.
+           05  RA-ALERT-COUNT              PIC S9(05)    VALUE +0.
+      *
+      ***************CSV EXPORT WORKING STORAGE*************************
+      * ONE ROW PER POPULATED CANDY-ARRAY ENTRY, FOR THE SPREADSHEET
+      * TEAM -- DELIMITED WITH COMMAS, ZERO-PADDED SO SPREADSHEET
+      * IMPORTERS SEE A CLEAN NUMERIC CELL WITH NO LEADING SPACES
+      ******************************************************************
+       01  CSV-FIELDS.
+           05  WS-CSV-NUM-OF-CASES         PIC 9(04).
+           05  WS-CSV-CASE-PRICE           PIC 9(03).99.
+      *
+       01  RA-HEADING-ONE.
+           05                              PIC X(20)    VALUE SPACES.
+           05                              PIC X(40)    VALUE
+               'BENNETT SWEETS AND MORE - REORDER ALERT'.
+           05                              PIC X(20)    VALUE SPACES.
+      *
+       01  RA-HEADING-TWO.
+           05                              PIC X(07)    VALUE SPACES.
+           05  RAH-DATE.
+               10  RAH-MONTH               PIC 99.
+               10                          PIC X        VALUE '/'.
+               10  RAH-DAY                 PIC 99.
+               10                          PIC X        VALUE '/'.
+               10  RAH-YEAR                PIC 9(04).
+           05                              PIC X(11)    VALUE SPACES.
+           05                              PIC X(24)    VALUE
+               'ITEMS BELOW REORDER QTY'.
+           05                              PIC X(10)    VALUE SPACES.
+           05                              PIC X(03)    VALUE 'DWR'.
+      *
+       01  RA-HEADING-THREE.
+           05                              PIC X(04) VALUE 'WHSE'.
+           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(03) VALUE 'VND'.
+           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(05) VALUE 'CANDY'.
+           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(15) VALUE 'CANDY NAME'.
+           05                              PIC X(05) VALUE SPACES.
+           05                              PIC X(08) VALUE 'IN STOCK'.
+           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(09) VALUE 'REORDER @'.
+           05                              PIC X(19) VALUE SPACES.
+      *
+       01  RA-DETAIL-LINE.
+           05                              PIC X(01) VALUE SPACES.
+           05  RADL-WAREHOUSE-ID           PIC X(04).
+           05                              PIC X(02) VALUE SPACES.
+           05  RADL-VENDOR-ID              PIC X(01).
+           05                              PIC X(04) VALUE SPACES.
+           05  RADL-CANDY-ID               PIC X(03).
+           05                              PIC X(02) VALUE SPACES.
+           05  RADL-CANDY-NAME             PIC X(15).
+           05                              PIC X(03) VALUE SPACES.
+           05  RADL-NUM-OF-CASES           PIC ZZZ9.
+           05                              PIC X(06) VALUE SPACES.
+           05  RADL-THRESHOLD              PIC ZZZ9.
+      *
+       01  RA-NO-ALERTS-LINE.
+           05                              PIC X(03) VALUE SPACES.
+           05                              PIC X(45) VALUE
+               'NO ITEMS ARE BELOW THE REORDER THRESHOLD'.
+      *
+       01  RA-TOTAL-LINE.
+           05                              PIC X(20) VALUE
+               'TOTAL ITEMS FLAGGED:'.
+           05                              PIC X(01) VALUE SPACES.
+           05  RAT-ALERT-COUNT             PIC ZZZZ9.
       *
        PROCEDURE DIVISION.
       *
@@ -319,6 +561,8 @@
            PERFORM 0200-HSKPING-ROUTINE
            PERFORM 0300-READ-INV-FILE
            PERFORM 9000-FINAL-ROUTINE
+           PERFORM 0500-PRINT-VENDOR-REPORT
+           PERFORM 9900-STOP-RUN
        .
 
       ********************************************************
@@ -372,12 +616,32 @@
 
            OPEN INPUT MERGED-SORTED-FILE
                OUTPUT INVENTORY-REPORT-FILE
+                      REORDER-ALERT-FILE
+                      CSV-EXPORT-FILE
 
-           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD 
+           STRING 'WAREHOUSE_ID,VENDOR_ID,CANDY_ID,CANDY_NAME,'
+                       DELIMITED BY SIZE
+                  'BOX_SIZE,CANDY_TYPE,NUM_OF_CASES,CASE_PRICE'
+                       DELIMITED BY SIZE
+                     INTO CSV-EXPORT-LINE
+           WRITE CSV-EXPORT-LINE
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            MOVE WS-MONTH                 TO H1-MONTH
            MOVE WS-DAY                   TO H1-DAY
            MOVE WS-YEAR                  TO H1-YEAR
 
+           MOVE WS-MONTH                 TO RAH-MONTH
+           MOVE WS-DAY                   TO RAH-DAY
+           MOVE WS-YEAR                  TO RAH-YEAR
+
+           WRITE REORDER-ALERT-LINE FROM RA-HEADING-ONE
+              AFTER ADVANCING PAGE
+           WRITE REORDER-ALERT-LINE FROM RA-HEADING-TWO
+              AFTER ADVANCING 2
+           WRITE REORDER-ALERT-LINE FROM RA-HEADING-THREE
+              AFTER ADVANCING 2
+
        .
 
       ********************************************************
@@ -480,10 +744,23 @@
                        INTO DL-CANDY-BOX-SIZE
            END-EVALUATE 
 
-           IF MS-CANDY-TYPE(SUB) = 'SU' OR 'SF' 
-              MOVE MS-CANDY-TYPE(SUB)    TO DL-CANDY-TYPE
+           IF MS-CANDY-NAME(SUB) = SPACES
+              MOVE 'NO DATA'             TO DL-CANDY-TYPE
            ELSE
-              MOVE '**'                  TO DL-CANDY-TYPE
+              MOVE 'N'                   TO WS-CANDY-TYPE-FOUND-SW
+
+              PERFORM 1120-CHECK-CANDY-TYPE VARYING CT-SUB FROM 1 BY 1
+                 UNTIL CT-SUB > CANDY-TYPE-MAX
+
+              IF CANDY-TYPE-FOUND
+                 MOVE WS-CANDY-TYPE-NAME TO DL-CANDY-TYPE
+              ELSE
+                 STRING 'BAD-' DELIMITED BY SIZE
+                    MS-CANDY-TYPE(SUB) DELIMITED BY SIZE
+                       INTO DL-CANDY-TYPE
+                 ADD 1                   TO WS-WAREHOUSE-INVALID-TYPES
+                                            WS-GRAND-INVALID-TYPES
+              END-IF
            END-IF
 
            IF MS-NUM-OF-CASES(SUB) NUMERIC
@@ -507,19 +784,91 @@
               
            MOVE WS-TOTAL-COST            TO DL-TOTAL-COST
            ADD WS-TOTAL-COST             TO WS-CANDY-TOTAL-COST
-                                            WS-VENDOR-TOTAL-COST 
-                                            WS-WAREHOUSE-TOTAL-COST 
-                                            WS-GRAND-TOTAL-COST 
+                                            WS-VENDOR-TOTAL-COST
+                                            WS-WAREHOUSE-TOTAL-COST
+                                            WS-GRAND-TOTAL-COST
+
+           PERFORM 1150-CHECK-REORDER-ALERT
+           PERFORM 1160-WRITE-CSV-EXPORT-RECORD
+
            MOVE DETAIL-LINE              TO REPORT-LINE
            PERFORM  8000-WRITE-A-LINE
-              
-           INITIALIZE DETAIL-LINE 
+
+           INITIALIZE DETAIL-LINE
            MOVE 1                        TO PROPER-SPACING
 
        .
 
       ********************************************************
-      * PRINT STATIC HEADINGS FOR INVENTORY REPORT 
+      * VALIDATE THE CANDY TYPE CODE AGAINST CANDY-TYPE-TABLE
+      ********************************************************
+       1120-CHECK-CANDY-TYPE.
+
+           IF MS-CANDY-TYPE(SUB) = CTT-TYPE-CODE(CT-SUB)
+              MOVE 'Y'                   TO WS-CANDY-TYPE-FOUND-SW
+              MOVE CTT-TYPE-NAME(CT-SUB) TO WS-CANDY-TYPE-NAME
+              MOVE CANDY-TYPE-MAX        TO CT-SUB
+           END-IF
+
+           .
+
+      ********************************************************
+      * FLAG THIS WAREHOUSE/VENDOR/CANDY COMBINATION ON THE
+      * REORDER ALERT REPORT IF THE IN-STOCK CASE COUNT IS
+      * BELOW THE REORDER THRESHOLD
+      ********************************************************
+       1150-CHECK-REORDER-ALERT.
+
+           IF MS-CANDY-NAME(SUB) NOT = SPACES
+              AND MS-NUM-OF-CASES(SUB) NUMERIC
+              AND MS-NUM-OF-CASES(SUB) < WS-REORDER-THRESHOLD
+                 ADD 1                        TO RA-ALERT-COUNT
+                 MOVE MS-WAREHOUSE-ID         TO RADL-WAREHOUSE-ID
+                 MOVE MS-VENDOR-ID            TO RADL-VENDOR-ID
+                 MOVE MS-CANDY-ID             TO RADL-CANDY-ID
+                 MOVE MS-CANDY-NAME(SUB)      TO RADL-CANDY-NAME
+                 MOVE MS-NUM-OF-CASES(SUB)    TO RADL-NUM-OF-CASES
+                 MOVE WS-REORDER-THRESHOLD    TO RADL-THRESHOLD
+                 WRITE REORDER-ALERT-LINE FROM RA-DETAIL-LINE
+                    AFTER ADVANCING 1
+           END-IF
+
+           .
+
+      ********************************************************
+      * WRITE ONE COMMA-DELIMITED ROW TO THE CSV EXPORT FILE FOR
+      * THIS WAREHOUSE/VENDOR/CANDY COMBINATION, FOR THE
+      * SPREADSHEET TEAM -- SKIPS UNUSED CANDY-ARRAY SLOTS
+      ********************************************************
+       1160-WRITE-CSV-EXPORT-RECORD.
+
+           IF MS-CANDY-NAME(SUB) NOT = SPACES
+              MOVE MS-NUM-OF-CASES(SUB) TO WS-CSV-NUM-OF-CASES
+              MOVE MS-CASE-PRICE(SUB)   TO WS-CSV-CASE-PRICE
+              MOVE SPACES               TO CSV-EXPORT-LINE
+              STRING MS-WAREHOUSE-ID       DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     MS-VENDOR-ID          DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     MS-CANDY-ID           DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     MS-CANDY-NAME(SUB)    DELIMITED BY '  '
+                     ','                   DELIMITED BY SIZE
+                     MS-CANDY-BOX-SIZE(SUB) DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     MS-CANDY-TYPE(SUB)    DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     WS-CSV-NUM-OF-CASES   DELIMITED BY SIZE
+                     ','                   DELIMITED BY SIZE
+                     WS-CSV-CASE-PRICE     DELIMITED BY SIZE
+                        INTO CSV-EXPORT-LINE
+              WRITE CSV-EXPORT-LINE
+           END-IF
+
+           .
+
+      ********************************************************
+      * PRINT STATIC HEADINGS FOR INVENTORY REPORT
       ********************************************************
        7000-HEADING-ROUTINE.
 
@@ -551,15 +900,17 @@
       ********************************************************
        7150-WRITE-WAREHOUSE-TOTAL.
           
-           MOVE WS-PREV-WAREHOUSE-ID         TO TW-WAREHOUSE-ID 
+           MOVE WS-PREV-WAREHOUSE-ID         TO TW-WAREHOUSE-ID
            MOVE WS-WAREHOUSE-TOTAL-NUM-CASES TO TW-NUM-OF-CASES
-           MOVE WS-WAREHOUSE-TOTAL-COST      TO TW-TOTAL-COST 
+           MOVE WS-WAREHOUSE-TOTAL-COST      TO TW-TOTAL-COST
+           MOVE WS-WAREHOUSE-INVALID-TYPES   TO TW-INVALID-TYPES
            MOVE TOTAL-WAREHOUSE-LINE         TO REPORT-LINE
            PERFORM 8000-WRITE-A-LINE
 
-           INITIALIZE TOTAL-WAREHOUSE-LINE 
+           INITIALIZE TOTAL-WAREHOUSE-LINE
            MOVE ZERO                     TO WS-WAREHOUSE-TOTAL-NUM-CASES
                                             WS-WAREHOUSE-TOTAL-COST
+                                            WS-WAREHOUSE-INVALID-TYPES
 
        .        
 
@@ -670,12 +1021,325 @@
 
            MOVE 3                        TO PROPER-SPACING
            MOVE WS-GRAND-TOTAL-NUM-CASES TO GT-NUM-OF-CASES
-           MOVE WS-GRAND-TOTAL-COST      TO GT-TOTAL-COST 
+           MOVE WS-GRAND-TOTAL-COST      TO GT-TOTAL-COST
+           MOVE WS-GRAND-INVALID-TYPES   TO GT-INVALID-TYPES
            MOVE GRAND-TOTAL-LINE         TO REPORT-LINE
            PERFORM 8000-WRITE-A-LINE
 
+           PERFORM 9050-FINAL-REORDER-ALERT-ROUTINE
+
            CLOSE MERGED-SORTED-FILE
                  INVENTORY-REPORT-FILE
+                 REORDER-ALERT-FILE
+                 CSV-EXPORT-FILE
+
+       .
+
+      ********************************************************
+      * WRITE THE CLOSING LINE(S) FOR THE REORDER ALERT REPORT
+      ********************************************************
+       9050-FINAL-REORDER-ALERT-ROUTINE.
+
+           IF RA-ALERT-COUNT = ZERO
+              WRITE REORDER-ALERT-LINE FROM RA-NO-ALERTS-LINE
+                 AFTER ADVANCING 2
+           ELSE
+              MOVE RA-ALERT-COUNT        TO RAT-ALERT-COUNT
+              WRITE REORDER-ALERT-LINE FROM RA-TOTAL-LINE
+                 AFTER ADVANCING 2
+           END-IF
+
+           .
+
+      ********************************************************
+      * COMPANY-WIDE VENDOR CONSOLIDATION REPORT MODE -- RE-SORTS
+      * THE MERGED INVENTORY DATA BY VENDOR THEN CANDY, IGNORING
+      * WAREHOUSE, SO SPENDING BY VENDOR CAN BE SEEN ACROSS ALL
+      * FOUR WAREHOUSES AT ONCE
+      ********************************************************
+       0500-PRINT-VENDOR-REPORT.
+
+           PERFORM 0550-SORT-VENDOR-FILE
+           PERFORM 0600-HSKPING-VENDOR-ROUTINE
+           PERFORM 0650-READ-VENDOR-FILE
+           PERFORM 9500-FINAL-VENDOR-ROUTINE
+
+       .
+
+      ********************************************************
+      * SORT THE ALREADY-MERGED INVENTORY FILE BY VENDOR/CANDY
+      ********************************************************
+       0550-SORT-VENDOR-FILE.
+
+           SORT SORT-FILE
+              ON ASCENDING KEY SF-VENDOR-ID
+              ON ASCENDING KEY SF-CANDY-ID
+              USING MERGED-SORTED-FILE
+              GIVING VENDOR-SORTED-FILE
+
+       .
+
+      ********************************************************
+      * OPENS THE INPUT AND OUTPUT FILES FOR THE VENDOR REPORT
+      ********************************************************
+       0600-HSKPING-VENDOR-ROUTINE.
+
+           OPEN INPUT VENDOR-SORTED-FILE
+               OUTPUT VENDOR-REPORT-FILE
+
+           MOVE H1-MONTH                 TO VCH-MONTH
+           MOVE H1-DAY                   TO VCH-DAY
+           MOVE H1-YEAR                  TO VCH-YEAR
+
+           MOVE 'Y'                      TO WS-FIRST-REC
+
+       .
+
+      ********************************************************
+      * READS THE VENDOR-SORTED FILE, TOTALING PER VENDOR
+      * COMPANY-WIDE, IGNORING THE WAREHOUSE ID
+      ********************************************************
+       0650-READ-VENDOR-FILE.
+
+           MOVE 'Y'                      TO EOF-FLAG
+
+           PERFORM UNTIL NO-MORE-DATA
+              READ VENDOR-SORTED-FILE
+                 AT END
+                    MOVE 'N'             TO EOF-FLAG
+                 NOT AT END
+                    PERFORM 0700-PROCESS-VENDOR-RECORD
+              END-READ
+           END-PERFORM
+
+       .
+
+      ********************************************************
+      * PROCESS EACH VENDOR-SORTED RECORD, HANDLING THE VENDOR
+      * AND CANDY CONTROL BREAKS
+      ********************************************************
+       0700-PROCESS-VENDOR-RECORD.
+
+           EVALUATE TRUE
+              WHEN WS-FIRST-REC = 'Y'
+                 MOVE 'N'                TO WS-FIRST-REC
+                 PERFORM 7500-BUILD-VC-VENDOR-LINE
+              WHEN VC-PREV-VENDOR-ID NOT = VS-VENDOR-ID
+                 PERFORM 7650-WRITE-VC-CANDY-TOTAL
+                 PERFORM 7550-WRITE-VC-VENDOR-TOTAL
+                 MOVE 3                  TO PROPER-SPACING
+                 PERFORM 7500-BUILD-VC-VENDOR-LINE
+              WHEN VC-PREV-CANDY-ID NOT = VS-CANDY-ID
+                 PERFORM 7650-WRITE-VC-CANDY-TOTAL
+                 MOVE 3                  TO PROPER-SPACING
+                 PERFORM 7600-BUILD-VC-CANDY-LINE
+           END-EVALUATE
+
+           PERFORM 1200-PROCESS-VC-CANDY-DATA
+              VARYING SUB FROM 1 BY 1
+                 UNTIL SUB > SUB-MAX
+
+       .
+
+      ********************************************************
+      * POPULATE DETAIL LINES FOR THE VENDOR CONSOLIDATION
+      * REPORT, ACCUMULATING VENDOR/CANDY/GRAND TOTALS ONLY
+      ********************************************************
+       1200-PROCESS-VC-CANDY-DATA.
+
+           IF VS-CANDY-NAME(SUB) = VC-PREV-CANDY-NAME
+              MOVE SPACES                TO VCDL-CANDY-NAME
+           ELSE
+              MOVE VS-CANDY-NAME(SUB)    TO VCDL-CANDY-NAME
+                                            VC-PREV-CANDY-NAME
+           END-IF
+
+           EVALUATE VS-CANDY-BOX-SIZE(SUB)
+              WHEN 'S'
+                 MOVE 'SMALL'            TO VCDL-CANDY-BOX-SIZE
+              WHEN 'M'
+                 MOVE 'MEDIUM'           TO VCDL-CANDY-BOX-SIZE
+              WHEN 'L'
+                 MOVE 'LARGE'            TO VCDL-CANDY-BOX-SIZE
+              WHEN 'F'
+                 MOVE 'FUNDRAISER'       TO VCDL-CANDY-BOX-SIZE
+              WHEN 'X'
+                 MOVE 'SAMPLE'           TO VCDL-CANDY-BOX-SIZE
+              WHEN SPACES
+                 MOVE 'NO DATA'          TO VCDL-CANDY-BOX-SIZE
+              WHEN OTHER
+                 STRING 'BAD-' DELIMITED BY SIZE
+                    VS-CANDY-BOX-SIZE(SUB) DELIMITED BY SIZE
+                       INTO VCDL-CANDY-BOX-SIZE
+           END-EVALUATE
+
+           MOVE VS-CANDY-TYPE(SUB)       TO VCDL-CANDY-TYPE
+
+           IF VS-NUM-OF-CASES(SUB) NUMERIC
+              MOVE VS-NUM-OF-CASES(SUB)  TO VCDL-NUM-OF-CASES
+              ADD VS-NUM-OF-CASES(SUB)   TO VC-CANDY-TOTAL-NUM-CASES
+                                            VC-VENDOR-TOTAL-NUM-CASES
+                                            VC-GRAND-TOTAL-NUM-CASES
+           ELSE
+              MOVE ZERO                  TO VCDL-NUM-OF-CASES
+           END-IF
+
+           IF VS-NUM-OF-CASES(SUB) NUMERIC AND
+              VS-CASE-PRICE(SUB)   NUMERIC
+              COMPUTE WS-TOTAL-COST =
+                 VS-NUM-OF-CASES(SUB) * VS-CASE-PRICE(SUB)
+           ELSE
+              MOVE ZERO                  TO WS-TOTAL-COST
+           END-IF
+
+           MOVE WS-TOTAL-COST            TO VCDL-TOTAL-COST
+           ADD WS-TOTAL-COST             TO VC-CANDY-TOTAL-COST
+                                            VC-VENDOR-TOTAL-COST
+                                            VC-GRAND-TOTAL-COST
+
+           MOVE VC-DETAIL-LINE           TO VENDOR-REPORT-LINE
+           PERFORM 8500-WRITE-VC-LINE
+
+           INITIALIZE VC-DETAIL-LINE
+           MOVE 1                        TO PROPER-SPACING
+
+       .
+
+      ********************************************************
+      * PRINT STATIC HEADINGS FOR THE VENDOR CONSOLIDATION RPT
+      ********************************************************
+       7400-VC-HEADING-ROUTINE.
+
+           WRITE VENDOR-REPORT-LINE FROM VC-HEADING-ONE
+              AFTER ADVANCING PAGE
+           MOVE 2                        TO PROPER-SPACING
+
+           WRITE VENDOR-REPORT-LINE FROM VC-HEADING-TWO
+              AFTER ADVANCING PROPER-SPACING
+       .
+
+      ********************************************************
+      * BUILD/WRITE THE VENDOR HEADING WITH EXPANDED VENDOR
+      * NAME AND PROCESS THE CANDY BREAK BENEATH IT
+      ********************************************************
+       7500-BUILD-VC-VENDOR-LINE.
+
+           MOVE VS-VENDOR-ID               TO VC-PREV-VENDOR-ID
+
+           PERFORM 7400-VC-HEADING-ROUTINE
+
+           EVALUATE VS-VENDOR-ID
+              WHEN 'A'
+                 MOVE 'ATOMIC SWEETS'      TO VCH4-VENDOR-NAME
+              WHEN 'B'
+                 MOVE 'BOSTON SWEETS'      TO VCH4-VENDOR-NAME
+              WHEN 'N'
+                 MOVE 'NELLIES SWEET SHOP' TO VCH4-VENDOR-NAME
+              WHEN 'T'
+                 MOVE 'TIGER TREATS'       TO VCH4-VENDOR-NAME
+              WHEN 'U'
+                 MOVE 'UNITY CANDY'        TO VCH4-VENDOR-NAME
+              WHEN 'X'
+                 MOVE 'XTRA CANDIES'       TO VCH4-VENDOR-NAME
+              WHEN OTHER
+                 MOVE 'INVALID VEND CODE'  TO VCH4-VENDOR-NAME
+           END-EVALUATE
+
+           MOVE VCH4-VENDOR-NAME           TO VC-PREV-VENDOR-NAME
+           MOVE VC-HEADING-FOUR            TO VENDOR-REPORT-LINE
+           PERFORM 8500-WRITE-VC-LINE
+
+           MOVE 2                          TO PROPER-SPACING
+           PERFORM 7600-BUILD-VC-CANDY-LINE
+
+       .
+
+      ********************************************************
+      * BUILD/WRITE VENDOR TOTAL LINE FOR THE VENDOR REPORT
+      ********************************************************
+       7550-WRITE-VC-VENDOR-TOTAL.
+
+           MOVE VC-PREV-VENDOR-NAME       TO VCTV-VENDOR-NAME
+           MOVE VC-VENDOR-TOTAL-NUM-CASES TO VCTV-NUM-OF-CASES
+           MOVE VC-VENDOR-TOTAL-COST      TO VCTV-TOTAL-COST
+
+           MOVE VC-TOTAL-VENDOR-LINE      TO VENDOR-REPORT-LINE
+           PERFORM 8500-WRITE-VC-LINE
+
+           INITIALIZE VC-TOTAL-VENDOR-LINE
+           MOVE ZERO                      TO VC-VENDOR-TOTAL-NUM-CASES
+                                             VC-VENDOR-TOTAL-COST
+
+       .
+
+      ********************************************************
+      * BUILD/WRITE CANDY HEADING AND COLUMN HEADINGS FOR THE
+      * VENDOR CONSOLIDATION REPORT
+      ********************************************************
+       7600-BUILD-VC-CANDY-LINE.
+
+           MOVE VS-CANDY-ID              TO VCH5-CANDY-ID
+                                            VC-PREV-CANDY-ID
+
+           MOVE VC-HEADING-FIVE          TO VENDOR-REPORT-LINE
+           PERFORM 8500-WRITE-VC-LINE
+
+           MOVE 2                        TO PROPER-SPACING
+           MOVE VC-HEADING-SIX           TO VENDOR-REPORT-LINE
+           PERFORM 8500-WRITE-VC-LINE
+
+       .
+
+      ********************************************************
+      * BUILD/WRITE CANDY TOTAL LINE FOR THE VENDOR REPORT
+      ********************************************************
+       7650-WRITE-VC-CANDY-TOTAL.
+
+           MOVE 2                        TO PROPER-SPACING
+           MOVE VC-CANDY-TOTAL-NUM-CASES TO VCTC-NUM-OF-CASES
+           MOVE VC-CANDY-TOTAL-COST      TO VCTC-TOTAL-COST
+           MOVE VC-TOTAL-CANDY-LINE      TO VENDOR-REPORT-LINE
+           PERFORM 8500-WRITE-VC-LINE
+
+           INITIALIZE VC-TOTAL-CANDY-LINE
+           MOVE ZERO                     TO VC-CANDY-TOTAL-NUM-CASES
+                                            VC-CANDY-TOTAL-COST
+
+       .
+
+      ********************************************************
+      * WRITE THE VENDOR-REPORT-LINE BUILT
+      ********************************************************
+       8500-WRITE-VC-LINE.
+
+           WRITE VENDOR-REPORT-LINE
+               AFTER ADVANCING PROPER-SPACING
+       .
+
+      ********************************************************
+      * BUILD/WRITE THE FINAL TOTAL LINES FOR THE VENDOR REPORT
+      * INCLUDING GRAND TOTAL LINE AND CLOSE FILES
+      ********************************************************
+       9500-FINAL-VENDOR-ROUTINE.
+
+           PERFORM 7650-WRITE-VC-CANDY-TOTAL
+           PERFORM 7550-WRITE-VC-VENDOR-TOTAL
+
+           MOVE 3                        TO PROPER-SPACING
+           MOVE VC-GRAND-TOTAL-NUM-CASES TO VCGT-NUM-OF-CASES
+           MOVE VC-GRAND-TOTAL-COST      TO VCGT-TOTAL-COST
+           MOVE VC-GRAND-TOTAL-LINE      TO VENDOR-REPORT-LINE
+           PERFORM 8500-WRITE-VC-LINE
+
+           CLOSE VENDOR-SORTED-FILE
+                 VENDOR-REPORT-FILE
+
+       .
+
+      ********************************************************
+      * FINAL STOP RUN FOR THE PROGRAM, AFTER BOTH REPORTS
+      ********************************************************
+       9900-STOP-RUN.
 
            STOP RUN
 
